@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EXPNOTASCSV.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-CSV-SAIDA ASSIGN TO "notas.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-CSV-SAIDA.
+       01 LINHA-CSV PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS             PIC X(2).
+       01 WS-FIM-DO-ARQUIVO     PIC X VALUE "N".
+       01 WS-TOTAL-EXPORTADO    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+           OPEN OUTPUT ARQUIVO-CSV-SAIDA.
+
+      * Cabecalho no mesmo formato que LERCSV/SEPARAR-LINHA espera,
+      * para que o arquivo gerado aqui possa ser reimportado por CSV.
+           MOVE "MATRICULA;NOME;NOTA1;NOTA2;NOTA3" TO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       IF CTL-MARCADOR OF REGISTRO-CONTROLE NOT = "TRL"
+                           PERFORM ESCREVER-LINHA-CSV
+                           ADD 1 TO WS-TOTAL-EXPORTADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-ALUNOS.
+           CLOSE ARQUIVO-CSV-SAIDA.
+
+           DISPLAY "Alunos exportados: " WS-TOTAL-EXPORTADO.
+           GOBACK.
+
+       ESCREVER-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING MATRICULA-ALUNO DELIMITED BY SIZE ";"
+                  NOME-ALUNO DELIMITED BY SPACE ";"
+                  NOTA-1 DELIMITED BY SIZE ";"
+                  NOTA-2 DELIMITED BY SIZE ";"
+                  NOTA-3 DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
