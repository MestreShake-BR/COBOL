@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELATORIOPROFESSORES.
+           AUTHOR. Alexandre S S Alves.
+
+      * Versao nao-interativa do relatorio de professores ativos (a
+      * mesma listagem de RELATORIO-ATIVOS em PROFINDEXADO.cbl), para
+      * ser chamada de um driver batch sem passar pelo menu. Segue o
+      * mesmo padrao ja usado por RELATORIOTURMA.cbl, extraido de
+      * ALUNOS.cbl para o mesmo fim.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PROFESSOR ASSIGN TO "professores.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               ALTERNATE RECORD KEY IS PRO-NOME WITH DUPLICATES
+               FILE STATUS IS WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PROFESSOR.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA PIC X(8).
+           05 PRO-NOME PIC X(30).
+           05 PRO-STATUS PIC X(1).
+               88 PRO-ATIVO   VALUE "A".
+               88 PRO-INATIVO VALUE "I".
+           05 PRO-DISCIPLINA PIC X(20).
+           05 PRO-CARGA-HORARIA PIC 9(3).
+           05 PRO-ANO-LETIVO PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS PIC X(2).
+       01 WS-TOTAL-ATIVOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-PROFESSOR.
+           IF WS-STATUS = "35"
+               DISPLAY "professores.idx nao encontrado. Abortando."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "=========================================".
+           DISPLAY "     RELATORIO DE PROFESSORES ATIVOS".
+           DISPLAY "=========================================".
+
+           MOVE LOW-VALUES TO PRO-NOME.
+           START ARQUIVO-PROFESSOR KEY IS >= PRO-NOME
+               INVALID KEY
+                   MOVE "10" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ ARQUIVO-PROFESSOR NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       IF PRO-ATIVO
+                           DISPLAY PRO-NOME " " PRO-MATRICULA
+                               " " PRO-DISCIPLINA
+                           ADD 1 TO WS-TOTAL-ATIVOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-PROFESSOR.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Total de professores ativos: " WS-TOTAL-ATIVOS.
+           DISPLAY "=========================================".
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
