@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROMOVERALUNOS.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-PROMOVIDOS ASSIGN TO "promovidos.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-RETIDOS ASSIGN TO "retidos.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-PROMOVIDOS.
+       01 LINHA-PROMOVIDOS PIC X(120).
+
+       FD  ARQUIVO-RETIDOS.
+       01 LINHA-RETIDOS PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS             PIC X(2).
+       01 WS-FIM-DO-ARQUIVO     PIC X VALUE "N".
+       01 WS-TOTAL-PROMOVIDOS   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-RETIDOS      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY " Promocao/Retencao de Alunos - Fim de Ano".
+           DISPLAY "=========================================".
+
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+           OPEN OUTPUT ARQUIVO-PROMOVIDOS.
+           OPEN OUTPUT ARQUIVO-RETIDOS.
+
+      * Cabecalho no mesmo estilo CSV que EXPNOTASCSV/EXPPROFCSV ja
+      * usam, para que os arquivos possam ser abertos em planilha.
+      * IDADE-ALUNO e TURMA nao entram aqui: ALUNOS.DATA e escrito
+      * por ALUNOS.cbl/LERCSV.cbl, nenhum dos dois preenche esses
+      * campos (eles pertencem ao cadastro por matricula de
+      * ALUNOSRELATIVOS.cbl, um arquivo fisico diferente), entao as
+      * colunas sairiam sempre zeradas/em branco.
+           MOVE "MATRICULA;NOME;MEDIA" TO LINHA-PROMOVIDOS.
+           WRITE LINHA-PROMOVIDOS.
+           MOVE "MATRICULA;NOME;MEDIA" TO LINHA-RETIDOS.
+           WRITE LINHA-RETIDOS.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       IF CTL-MARCADOR OF REGISTRO-CONTROLE NOT = "TRL"
+                           PERFORM CLASSIFICAR-ALUNO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-ALUNOS.
+           CLOSE ARQUIVO-PROMOVIDOS.
+           CLOSE ARQUIVO-RETIDOS.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Promovidos para a proxima serie: "
+               WS-TOTAL-PROMOVIDOS.
+           DISPLAY "Retidos: " WS-TOTAL-RETIDOS.
+           DISPLAY "Arquivos gerados: promovidos.csv, retidos.csv".
+           DISPLAY "=========================================".
+           GOBACK.
+
+       CLASSIFICAR-ALUNO.
+           IF RESULTADO = "PASSOU"
+               PERFORM ESCREVER-LINHA-PROMOVIDOS
+               ADD 1 TO WS-TOTAL-PROMOVIDOS
+           ELSE
+               PERFORM ESCREVER-LINHA-RETIDOS
+               ADD 1 TO WS-TOTAL-RETIDOS
+           END-IF.
+
+       ESCREVER-LINHA-PROMOVIDOS.
+           MOVE SPACES TO LINHA-PROMOVIDOS.
+           STRING MATRICULA-ALUNO DELIMITED BY SIZE ";"
+                  NOME-ALUNO DELIMITED BY SPACE ";"
+                  MEDIA DELIMITED BY SIZE
+               INTO LINHA-PROMOVIDOS
+           END-STRING.
+           WRITE LINHA-PROMOVIDOS.
+
+       ESCREVER-LINHA-RETIDOS.
+           MOVE SPACES TO LINHA-RETIDOS.
+           STRING MATRICULA-ALUNO DELIMITED BY SIZE ";"
+                  NOME-ALUNO DELIMITED BY SPACE ";"
+                  MEDIA DELIMITED BY SIZE
+               INTO LINHA-RETIDOS
+           END-STRING.
+           WRITE LINHA-RETIDOS.
