@@ -9,21 +9,83 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PRO-MATRICULA
-               FILE STATUS IS WS-STATUS.
+               ALTERNATE RECORD KEY IS PRO-NOME WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-STATUS WS-STATUS-2.
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO "professor_auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+           SELECT ARQUIVO-NOVOS ASSIGN TO "professores_novos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOVOS.
+           SELECT ARQUIVO-ALUNOS-PROF ASSIGN TO "alunos.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALU.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-PROFESSOR.
        01 REG-PROFESSOR.
            05 PRO-MATRICULA PIC X(8).
            05 PRO-NOME PIC X(30).
-           
+           05 PRO-STATUS PIC X(1).
+               88 PRO-ATIVO   VALUE "A".
+               88 PRO-INATIVO VALUE "I".
+           05 PRO-DISCIPLINA PIC X(20).
+           05 PRO-CARGA-HORARIA PIC 9(3).
+           05 PRO-ANO-LETIVO PIC 9(4).
+
+       FD  ARQUIVO-AUDITORIA.
+       01 REG-AUDITORIA.
+           05 AUD-MATRICULA     PIC X(8).
+           05 AUD-OPERACAO      PIC X(10).
+           05 AUD-VALOR-ANTIGO  PIC X(60).
+           05 AUD-VALOR-NOVO    PIC X(60).
+           05 AUD-DATA-HORA     PIC X(20).
+
+       FD  ARQUIVO-NOVOS.
+       01 LINHA-NOVO-PROFESSOR PIC X(80).
+
+       FD  ARQUIVO-ALUNOS-PROF.
+           COPY "RegistroAluno.cpy"
+               REPLACING REGISTRO-ALUNO BY REG-ALUNO-PROF
+                         REGISTRO-CONTROLE BY REG-CONTROLE-ALUNO-PROF.
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUS-NOVOS PIC X(2).
+       01 WS-FIM-LOTE PIC X VALUE "N".
+       01 WS-TOTAL-LOTE PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-LOTE-REJEITADOS PIC 9(5) VALUE ZERO.
+       01 WS-STATUS-ALU PIC X(2).
+       01 WS-FIM-ALUNOS PIC X VALUE "N".
+       01 WS-TOTAL-TURMA PIC 9(3) VALUE ZERO.
        01 WS-OPCAO PIC 9.
        01 WS-STATUS PIC X(2).
+       01 WS-STATUS-AUD PIC X(2).
+       01 WS-CONFIRMA PIC X.
+       01 WS-DATA-HORA-ATUAL PIC X(20).
+       01 WS-PROFESSOR-ANTIGO.
+           05 WS-VALOR-ANTIGO PIC X(60).
+       01 WS-DISCIPLINA-ANTIGA     PIC X(20).
+       01 WS-CARGA-HORARIA-ANTIGA  PIC 9(3).
 
        01 WS-PROFESSOR.
            05 WS-MATRICULA PIC X(8).
            05 WS-NOME PIC X(30).
+           05 WS-DISCIPLINA PIC X(20).
+           05 WS-CARGA-HORARIA PIC 9(3).
+           05 WS-ANO-LETIVO PIC 9(4).
+
+       01 WS-MATRICULA-NUM      PIC 9(3).
+       01 WS-STATUS-MATRICULA   PIC X.
+       01 WS-MATRICULA-COLIDE   PIC X VALUE "N".
+       01 WS-CARGA-HORARIA-TEXTO PIC X(3).
+       01 WS-STATUS-CADASTRO     PIC X.
+       01 WS-STATUS-2            PIC X(2).
+       01 WS-TENTATIVAS-LOCK     PIC 9(2) VALUE ZERO.
+       01 WS-REGISTRO-BLOQUEADO  PIC X VALUE "N".
+       01 WS-REGISTRO-ENCONTRADO PIC X VALUE "N".
+       01 WS-FIM-TENTATIVA       PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -32,9 +94,12 @@
            DISPLAY "--------------------------".
            DISPLAY "1 -  Inserir Professor    ".
            DISPLAY "2 -  Buscar Professor     ".
-           DISPLAY "3 -  Modificar Professor  ".  
-           DISPLAY "4 -  Excluir Professor    ".           
+           DISPLAY "3 -  Modificar Professor  ".
+           DISPLAY "4 -  Excluir Professor    ".
            DISPLAY "5 -  Sair                 ".
+           DISPLAY "6 -  Buscar por Nome      ".
+           DISPLAY "7 -  Relatorio de Ativos  ".
+           DISPLAY "8 -  Cadastro em Lote     ".
            DISPLAY "--------------------------".
            DISPLAY "Escolha uma opcao:        ".
            ACCEPT WS-OPCAO.
@@ -44,12 +109,18 @@
                    PERFORM CADASTRAR
                WHEN 2
                    PERFORM MOSTRAR
-               WHEN 3 
+               WHEN 3
                    PERFORM MODIFICAR
-               WHEN 4 
+               WHEN 4
                    PERFORM EXCLUIR
-               WHEN 5 
-                   STOP RUN
+               WHEN 5
+                   GOBACK
+               WHEN 6
+                   PERFORM BUSCAR-POR-NOME
+               WHEN 7
+                   PERFORM RELATORIO-ATIVOS
+               WHEN 8
+                   PERFORM CADASTRAR-LOTE
                WHEN OTHER
                 DISPLAY "Opicao invalida!"
                 PERFORM PRINCIPAL
@@ -57,14 +128,43 @@
 
        ABRIR-ARQUIVO.
            OPEN I-O ARQUIVO-PROFESSOR.
-           IF WS-STATUS = "35"
-               OPEN OUTPUT ARQUIVO-PROFESSOR
-               CLOSE ARQUIVO-PROFESSOR
-               OPEN I-O ARQUIVO-PROFESSOR.
+           EVALUATE WS-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQUIVO-PROFESSOR
+                   CLOSE ARQUIVO-PROFESSOR
+                   OPEN I-O ARQUIVO-PROFESSOR
+               WHEN "37"
+                   DISPLAY "Erro: dispositivo nao suporta abertura"
+                   DISPLAY "I-O (verifique permissoes do arquivo)."
+               WHEN "39"
+                   DISPLAY "Erro: atributos do arquivo nao conferem"
+                   DISPLAY "com a definicao (registro/chave)."
+               WHEN "41"
+                   DISPLAY "Aviso: arquivo ja estava aberto."
+               WHEN "93"
+                   DISPLAY "Erro: recurso de arquivo indisponivel."
+               WHEN OTHER
+                   IF WS-STATUS NOT = "00"
+                       DISPLAY "Erro ao abrir arquivo. STATUS="
+                           WS-STATUS
+                   END-IF
+           END-EVALUATE.
 
        FECHAR-ARQUIVO.
            CLOSE ARQUIVO-PROFESSOR.
 
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-DATA-HORA-ATUAL TO AUD-DATA-HORA
+           OPEN EXTEND ARQUIVO-AUDITORIA
+           IF WS-STATUS-AUD = "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           CLOSE ARQUIVO-AUDITORIA.
+
        CADASTRAR.
            DISPLAY "----------------------------".
            DISPLAY "  Cadastrar de Professores  ".
@@ -73,16 +173,122 @@
            ACCEPT WS-MATRICULA.
            DISPLAY "Nome:  ".
            ACCEPT WS-NOME.
+           DISPLAY "Disciplina: ".
+           ACCEPT WS-DISCIPLINA.
+           DISPLAY "Carga Horaria Semanal: ".
+           ACCEPT WS-CARGA-HORARIA-TEXTO.
+           DISPLAY "Ano Letivo: ".
+           ACCEPT WS-ANO-LETIVO.
+
+           CALL "VALIDARCADASTRO" USING WS-NOME(1:20)
+               WS-CARGA-HORARIA-TEXTO WS-STATUS-CADASTRO.
+           IF WS-STATUS-CADASTRO NOT = "V"
+               DISPLAY "Erro: nome em branco ou carga horaria invalida."
+               DISPLAY "Cadastro cancelado."
+           ELSE
+               MOVE WS-CARGA-HORARIA-TEXTO TO WS-CARGA-HORARIA
+               PERFORM VERIFICAR-COLISAO-MATRICULA
+               IF WS-MATRICULA-COLIDE = "S"
+                   DISPLAY "Erro: matricula ja usada por um aluno."
+                   DISPLAY "Cadastro cancelado."
+               ELSE
+                   PERFORM ABRIR-ARQUIVO
+                   PERFORM GRAVAR-NOVO-PROFESSOR
+                   PERFORM FECHAR-ARQUIVO
+               END-IF
+           END-IF.
+           PERFORM PRINCIPAL.
 
+       VERIFICAR-COLISAO-MATRICULA.
+      * PRO-MATRICULA e alfanumerica, mas quando o valor digitado
+      * cabe no espaco numerico de 3 digitos usado pelos alunos,
+      * verificamos colisao com alunos.dat via VALIDARMATRICULA.
+           MOVE "N" TO WS-MATRICULA-COLIDE.
+           IF WS-MATRICULA(1:3) IS NUMERIC
+                   AND WS-MATRICULA(4:5) = SPACES
+               MOVE WS-MATRICULA(1:3) TO WS-MATRICULA-NUM
+               CALL "VALIDARMATRICULA" USING WS-MATRICULA-NUM
+                   WS-STATUS-MATRICULA
+               IF WS-STATUS-MATRICULA = "A"
+                   MOVE "S" TO WS-MATRICULA-COLIDE
+               END-IF
+           END-IF.
+
+       GRAVAR-NOVO-PROFESSOR.
            MOVE WS-MATRICULA TO PRO-MATRICULA.
            MOVE WS-NOME TO PRO-NOME.
-           PERFORM ABRIR-ARQUIVO.
+           MOVE WS-DISCIPLINA TO PRO-DISCIPLINA.
+           MOVE WS-CARGA-HORARIA TO PRO-CARGA-HORARIA.
+           MOVE WS-ANO-LETIVO TO PRO-ANO-LETIVO.
+           SET PRO-ATIVO TO TRUE.
            WRITE REG-PROFESSOR
-               INVALID KEY 
-                   DISPLAY "Erro: Matricula ja existe!".
-           PERFORM  FECHAR-ARQUIVO.
+               INVALID KEY
+                   DISPLAY "Erro: Matricula ja existe: " WS-MATRICULA
+               NOT INVALID KEY
+                   MOVE WS-MATRICULA TO AUD-MATRICULA
+                   MOVE "CADASTRO" TO AUD-OPERACAO
+                   MOVE SPACES TO AUD-VALOR-ANTIGO
+                   MOVE PRO-NOME TO AUD-VALOR-NOVO
+                   PERFORM GRAVAR-AUDITORIA
+           END-WRITE.
+
+       CADASTRAR-LOTE.
+           DISPLAY "----------------------------".
+           DISPLAY " Cadastro em Lote (arquivo) ".
+           DISPLAY "----------------------------".
+           MOVE "N" TO WS-FIM-LOTE.
+           MOVE ZERO TO WS-TOTAL-LOTE.
+           MOVE ZERO TO WS-TOTAL-LOTE-REJEITADOS.
+           OPEN INPUT ARQUIVO-NOVOS.
+           IF WS-STATUS-NOVOS NOT = "00"
+               DISPLAY "Erro: nao foi possivel abrir "
+                   "professores_novos.txt"
+           ELSE
+               PERFORM ABRIR-ARQUIVO
+               PERFORM UNTIL WS-FIM-LOTE = "S"
+                   READ ARQUIVO-NOVOS
+                       AT END
+                           MOVE "S" TO WS-FIM-LOTE
+                       NOT AT END
+                           PERFORM PROCESSAR-LINHA-LOTE
+                           ADD 1 TO WS-TOTAL-LOTE
+                   END-READ
+               END-PERFORM
+               PERFORM FECHAR-ARQUIVO
+               CLOSE ARQUIVO-NOVOS
+               DISPLAY "Professores processados: " WS-TOTAL-LOTE
+               DISPLAY "Professores rejeitados:  "
+                   WS-TOTAL-LOTE-REJEITADOS
+           END-IF.
            PERFORM PRINCIPAL.
 
+       PROCESSAR-LINHA-LOTE.
+      * Mesma validacao e checagem de colisao de matricula que a
+      * entrada interativa (CADASTRAR) exige, para que um lote nao
+      * consiga gravar um registro que a tela recusaria.
+           UNSTRING LINHA-NOVO-PROFESSOR DELIMITED BY ";"
+               INTO WS-MATRICULA WS-NOME WS-DISCIPLINA
+                    WS-CARGA-HORARIA-TEXTO WS-ANO-LETIVO
+           END-UNSTRING.
+
+           CALL "VALIDARCADASTRO" USING WS-NOME(1:20)
+               WS-CARGA-HORARIA-TEXTO WS-STATUS-CADASTRO.
+           IF WS-STATUS-CADASTRO NOT = "V"
+               DISPLAY "Erro: linha rejeitada (nome/carga horaria "
+                   "invalida) - matricula " WS-MATRICULA
+               ADD 1 TO WS-TOTAL-LOTE-REJEITADOS
+           ELSE
+               MOVE WS-CARGA-HORARIA-TEXTO TO WS-CARGA-HORARIA
+               PERFORM VERIFICAR-COLISAO-MATRICULA
+               IF WS-MATRICULA-COLIDE = "S"
+                   DISPLAY "Erro: linha rejeitada (matricula ja usada "
+                       "por um aluno) - matricula " WS-MATRICULA
+                   ADD 1 TO WS-TOTAL-LOTE-REJEITADOS
+               ELSE
+                   PERFORM GRAVAR-NOVO-PROFESSOR
+               END-IF
+           END-IF.
+
        MOSTRAR.
            DISPLAY "--------------------------".
            DISPLAY " Consulta de Professores  ".
@@ -97,12 +303,87 @@
                    NOT AT END
                        DISPLAY "Matricula: " PRO-MATRICULA
                        DISPLAY "Nome: " PRO-NOME
+                       DISPLAY "Disciplina: " PRO-DISCIPLINA
+                       DISPLAY "Carga Horaria: " PRO-CARGA-HORARIA
+                       DISPLAY "Ano Letivo: " PRO-ANO-LETIVO
+                       PERFORM MOSTRAR-TURMA-PROFESSOR
                        DISPLAY "--------------------------"
                END-READ
            END-PERFORM
 
            PERFORM FECHAR-ARQUIVO.
            PERFORM PRINCIPAL.
+       MOSTRAR-TURMA-PROFESSOR.
+           MOVE "N" TO WS-FIM-ALUNOS.
+           MOVE ZERO TO WS-TOTAL-TURMA.
+           OPEN INPUT ARQUIVO-ALUNOS-PROF.
+           IF WS-STATUS-ALU = "00"
+               PERFORM UNTIL WS-FIM-ALUNOS = "S"
+                   READ ARQUIVO-ALUNOS-PROF NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ALUNOS
+                       NOT AT END
+                           IF MATRICULA-PROFESSOR = PRO-MATRICULA
+                               DISPLAY "  Aluno: " NOME-ALUNO
+                                   " (Mat. " MATRICULA-ALUNO ")"
+                               ADD 1 TO WS-TOTAL-TURMA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-ALUNOS-PROF
+               IF WS-TOTAL-TURMA = 0
+                   DISPLAY "  Nenhum aluno vinculado a este professor."
+               END-IF
+           END-IF.
+
+       BUSCAR-POR-NOME.
+           DISPLAY "--------------------------".
+           DISPLAY "   Buscar por Nome        ".
+           DISPLAY "--------------------------".
+           DISPLAY "Informe o Nome: ".
+           ACCEPT WS-NOME.
+
+           PERFORM ABRIR-ARQUIVO.
+           MOVE WS-NOME TO PRO-NOME.
+           READ ARQUIVO-PROFESSOR KEY IS PRO-NOME
+               INVALID KEY
+                   DISPLAY "Erro: Nome nao encontrado!"
+               NOT INVALID KEY
+                   DISPLAY "Matricula: " PRO-MATRICULA
+                   DISPLAY "Nome: " PRO-NOME
+           END-READ.
+           PERFORM FECHAR-ARQUIVO.
+           PERFORM PRINCIPAL.
+
+       RELATORIO-ATIVOS.
+           DISPLAY "=========================================".
+           DISPLAY "     RELATORIO DE PROFESSORES ATIVOS".
+           DISPLAY "=========================================".
+           PERFORM ABRIR-ARQUIVO.
+           MOVE LOW-VALUES TO PRO-NOME.
+           START ARQUIVO-PROFESSOR KEY IS >= PRO-NOME
+               INVALID KEY
+                   MOVE "10" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-STATUS = "10"
+               READ ARQUIVO-PROFESSOR NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       IF PRO-ATIVO
+                           DISPLAY PRO-NOME " " PRO-MATRICULA
+                               " " PRO-DISCIPLINA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM FECHAR-ARQUIVO.
+           DISPLAY "=========================================".
+           PERFORM PRINCIPAL.
+
        MODIFICAR.
            DISPLAY "--------------------------".
            DISPLAY "  Modificar Professores   ".
@@ -113,18 +394,91 @@
 
            PERFORM ABRIR-ARQUIVO
            MOVE WS-MATRICULA TO PRO-MATRICULA.
-           READ ARQUIVO-PROFESSOR KEY IS PRO-MATRICULA
-               INVALID KEY 
+           PERFORM LER-PROFESSOR-COM-RETRY.
+           IF WS-REGISTRO-BLOQUEADO = "S"
+               DISPLAY "Erro: registro em uso por outro usuario. "
+                   "Tente novamente mais tarde."
+           ELSE
+               IF WS-REGISTRO-ENCONTRADO NOT = "S"
                    DISPLAY "Erro: Matricula nao encontrada!"
-               NOT INVALID KEY
+               ELSE
+                   PERFORM MOSTRAR-TURMA-PROFESSOR
+                   MOVE PRO-NOME TO WS-VALOR-ANTIGO
+                   MOVE PRO-DISCIPLINA TO WS-DISCIPLINA-ANTIGA
+                   MOVE PRO-CARGA-HORARIA TO WS-CARGA-HORARIA-ANTIGA
                    DISPLAY "Novo nome"
                    ACCEPT WS-NOME
+                   DISPLAY "Nova Disciplina"
+                   ACCEPT WS-DISCIPLINA
+                   DISPLAY "Nova Carga Horaria Semanal"
+                   ACCEPT WS-CARGA-HORARIA
+                   IF WS-CARGA-HORARIA = ZERO
+      * ACCEPT em branco zera um campo numerico sem sinal em vez de
+      * manter o valor anterior; sem esta guarda, o registro de
+      * auditoria abaixo registraria uma troca falsa para zero toda
+      * vez que o operador so apertasse ENTER.
+                       MOVE WS-CARGA-HORARIA-ANTIGA TO WS-CARGA-HORARIA
+                   END-IF
                    MOVE WS-NOME TO PRO-NOME
+                   MOVE WS-DISCIPLINA TO PRO-DISCIPLINA
+                   MOVE WS-CARGA-HORARIA TO PRO-CARGA-HORARIA
                    REWRITE  REG-PROFESSOR
                        DISPLAY "Registro Atualizado"
+                   MOVE WS-MATRICULA TO AUD-MATRICULA
+                   MOVE "MODIFICAR" TO AUD-OPERACAO
+                   MOVE WS-VALOR-ANTIGO TO AUD-VALOR-ANTIGO
+                   MOVE PRO-NOME TO AUD-VALOR-NOVO
+                   PERFORM GRAVAR-AUDITORIA
+                   IF WS-DISCIPLINA-ANTIGA NOT = PRO-DISCIPLINA
+                       MOVE WS-MATRICULA TO AUD-MATRICULA
+                       MOVE "MOD-DISC" TO AUD-OPERACAO
+                       MOVE WS-DISCIPLINA-ANTIGA TO AUD-VALOR-ANTIGO
+                       MOVE PRO-DISCIPLINA TO AUD-VALOR-NOVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+                   IF WS-CARGA-HORARIA-ANTIGA NOT = PRO-CARGA-HORARIA
+                       MOVE WS-MATRICULA TO AUD-MATRICULA
+                       MOVE "MOD-CH" TO AUD-OPERACAO
+                       MOVE WS-CARGA-HORARIA-ANTIGA TO AUD-VALOR-ANTIGO
+                       MOVE PRO-CARGA-HORARIA TO AUD-VALOR-NOVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+               END-IF
+           END-IF.
 
            PERFORM  FECHAR-ARQUIVO.
            PERFORM PRINCIPAL.
+
+       LER-PROFESSOR-COM-RETRY.
+      * READ com LOCK MODE AUTOMATIC: se outro usuario ja segura o
+      * registro (status "9"/"08" = bloqueado), tenta de novo algumas
+      * vezes antes de desistir, em vez de deixar o REWRITE seguinte
+      * sobrescrever silenciosamente a edicao alheia.
+           MOVE "N" TO WS-REGISTRO-ENCONTRADO.
+           MOVE "N" TO WS-REGISTRO-BLOQUEADO.
+           MOVE "N" TO WS-FIM-TENTATIVA.
+           MOVE ZERO TO WS-TENTATIVAS-LOCK.
+           PERFORM UNTIL WS-FIM-TENTATIVA = "S"
+               READ ARQUIVO-PROFESSOR KEY IS PRO-MATRICULA
+                   INVALID KEY
+                       IF WS-STATUS = "9" AND WS-STATUS-2 = "08"
+                           ADD 1 TO WS-TENTATIVAS-LOCK
+                           IF WS-TENTATIVAS-LOCK > 3
+                               MOVE "S" TO WS-REGISTRO-BLOQUEADO
+                               MOVE "S" TO WS-FIM-TENTATIVA
+                           ELSE
+                               DISPLAY "Registro bloqueado por outro "
+                                   "usuario. Tentando novamente ("
+                                   WS-TENTATIVAS-LOCK "/3)..."
+                           END-IF
+                       ELSE
+                           MOVE "S" TO WS-FIM-TENTATIVA
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                       MOVE "S" TO WS-FIM-TENTATIVA
+               END-READ
+           END-PERFORM.
            
 
            
@@ -138,12 +492,30 @@
 
            PERFORM ABRIR-ARQUIVO
            MOVE WS-MATRICULA TO PRO-MATRICULA.
-           READ ARQUIVO-PROFESSOR KEY IS PRO-MATRICULA
-               INVALID KEY 
+           PERFORM LER-PROFESSOR-COM-RETRY.
+           IF WS-REGISTRO-BLOQUEADO = "S"
+               DISPLAY "Erro: registro em uso por outro usuario. "
+                   "Tente novamente mais tarde."
+           ELSE
+               IF WS-REGISTRO-ENCONTRADO NOT = "S"
                    DISPLAY "Erro: Matricula nao encontrada!"
-               NOT INVALID KEY                  
-                   DELETE  ARQUIVO-PROFESSOR
-                       DISPLAY "Registro Excluido"
+               ELSE
+                   DISPLAY "Professor encontrado: " PRO-NOME
+                   DISPLAY "Confirma a exclusao? (S/N): "
+                   ACCEPT WS-CONFIRMA
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       SET PRO-INATIVO TO TRUE
+                       REWRITE REG-PROFESSOR
+                       DISPLAY "Registro Inativado"
+                       MOVE WS-MATRICULA TO AUD-MATRICULA
+                       MOVE "EXCLUSAO" TO AUD-OPERACAO
+                       MOVE "ATIVO" TO AUD-VALOR-ANTIGO
+                       MOVE "INATIVO" TO AUD-VALOR-NOVO
+                       PERFORM GRAVAR-AUDITORIA
+                   ELSE
+                       DISPLAY "Exclusao cancelada"
+                   END-IF
+               END-IF
+           END-IF.
            PERFORM  FECHAR-ARQUIVO.
            PERFORM PRINCIPAL.
-           
\ No newline at end of file
