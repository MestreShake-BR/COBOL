@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. REORGALUNOS.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "alunos.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CHAVE-RELATIVA
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-BACKUP ASSIGN TO "alunos.dat.bak"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CHAVE-BACKUP
+               FILE STATUS IS WS-STATUS-BAK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-BACKUP.
+           COPY "RegistroAluno.cpy"
+               REPLACING REGISTRO-ALUNO BY REGISTRO-ALUNO-BAK
+                         REGISTRO-CONTROLE BY REGISTRO-CONTROLE-BAK.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS             PIC X(2).
+       01 WS-STATUS-BAK         PIC X(2).
+       01 WS-CHAVE-RELATIVA     PIC 9(3).
+       01 WS-CHAVE-BACKUP       PIC 9(3).
+       01 WS-FIM-DO-ARQUIVO     PIC X VALUE "N".
+       01 WS-TOTAL-LIDO         PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-GRAVADO      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY " Reorganizacao de alunos.dat             ".
+           DISPLAY "=========================================".
+
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "alunos.dat nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+           CLOSE ARQUIVO-ALUNOS.
+
+           PERFORM FAZER-BACKUP.
+           PERFORM RECOMPACTAR.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Registros lidos do arquivo original: "
+               WS-TOTAL-LIDO.
+           DISPLAY "Registros regravados no arquivo reorganizado: "
+               WS-TOTAL-GRAVADO.
+           DISPLAY "Copia de seguranca pre-reorganizacao em: "
+               "alunos.dat.bak".
+           DISPLAY "OBS: matricula = chave relativa, entao apenas o ".
+           DISPLAY "espaco apos a maior matricula ainda existente e ".
+           DISPLAY "recuperado. Slots vagos entre matriculas baixas ".
+           DISPLAY "e altas continuam reservados neste arquivo.".
+           DISPLAY "=========================================".
+           GOBACK.
+
+       FAZER-BACKUP.
+      * Copia o arquivo original, registro a registro, para
+      * alunos.dat.bak antes de tocar no arquivo real, seguindo o
+      * mesmo espirito das geracoes preservadas pelo ALUNOS.cbl.
+           MOVE "N" TO WS-FIM-DO-ARQUIVO.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           OPEN OUTPUT ARQUIVO-BACKUP.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LIDO
+                       MOVE MATRICULA-ALUNO OF REGISTRO-ALUNO
+                           TO WS-CHAVE-BACKUP
+                       MOVE REGISTRO-ALUNO TO REGISTRO-ALUNO-BAK
+                       WRITE REGISTRO-ALUNO-BAK INVALID KEY
+                           DISPLAY "Erro ao gravar backup da "
+                               "matricula "
+                               MATRICULA-ALUNO OF REGISTRO-ALUNO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-ALUNOS.
+           CLOSE ARQUIVO-BACKUP.
+
+       RECOMPACTAR.
+      * Le a copia de seguranca em sequencia (que so devolve os
+      * registros de fato gravados, pulando os slots relativos nunca
+      * usados ou ja excluidos) e recria alunos.dat do zero, regravando
+      * cada registro na mesma posicao relativa (= matricula) que ele
+      * ja ocupava. Como a matricula e a propria chave relativa, isto
+      * NAO fecha buracos entre matriculas baixas e altas (um aluno de
+      * matricula 500 continua reservando 500 slots, mesmo que so
+      * existam tres alunos no arquivo). O unico espaco de fato
+      * recuperado e o espaco apos a maior matricula ainda existente,
+      * que o OPEN OUTPUT trunca ao recriar o arquivo -- por exemplo,
+      * excluir o aluno de maior matricula encolhe o arquivo; excluir
+      * um aluno de matricula baixa no meio do intervalo, nao.
+           MOVE "N" TO WS-FIM-DO-ARQUIVO.
+           OPEN INPUT ARQUIVO-BACKUP.
+           OPEN OUTPUT ARQUIVO-ALUNOS.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-BACKUP NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       MOVE MATRICULA-ALUNO OF REGISTRO-ALUNO-BAK
+                           TO WS-CHAVE-RELATIVA
+                       MOVE REGISTRO-ALUNO-BAK TO REGISTRO-ALUNO
+                       WRITE REGISTRO-ALUNO INVALID KEY
+                           DISPLAY "Erro ao regravar a matricula "
+                               MATRICULA-ALUNO OF REGISTRO-ALUNO-BAK
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-GRAVADO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-BACKUP.
+           CLOSE ARQUIVO-ALUNOS.
