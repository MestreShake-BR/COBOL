@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EXPPROFCSV.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PROFESSOR ASSIGN TO "professores.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-CSV-SAIDA ASSIGN TO "professores.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PROFESSOR.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA PIC X(8).
+           05 PRO-NOME PIC X(30).
+           05 PRO-STATUS PIC X(1).
+           05 PRO-DISCIPLINA PIC X(20).
+           05 PRO-CARGA-HORARIA PIC 9(3).
+           05 PRO-ANO-LETIVO PIC 9(4).
+
+       FD  ARQUIVO-CSV-SAIDA.
+       01 LINHA-CSV PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS PIC X(2).
+       01 WS-FIM-DO-ARQUIVO PIC X VALUE "N".
+       01 WS-TOTAL-EXPORTADO PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-PROFESSOR.
+           IF WS-STATUS = "35"
+               DISPLAY "professores.idx nao encontrado. Abortando."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT ARQUIVO-CSV-SAIDA.
+
+           MOVE SPACES TO LINHA-CSV.
+           STRING "MATRICULA;NOME;STATUS;DISCIPLINA;CARGA_HORARIA;"
+                  DELIMITED BY SIZE
+                  "ANO_LETIVO" DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-PROFESSOR NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       PERFORM ESCREVER-LINHA-CSV
+                       ADD 1 TO WS-TOTAL-EXPORTADO
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-PROFESSOR.
+           CLOSE ARQUIVO-CSV-SAIDA.
+
+           DISPLAY "Professores exportados: " WS-TOTAL-EXPORTADO.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       ESCREVER-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING PRO-MATRICULA DELIMITED BY SPACE ";"
+                  PRO-NOME DELIMITED BY SPACE ";"
+                  PRO-STATUS DELIMITED BY SIZE ";"
+                  PRO-DISCIPLINA DELIMITED BY SPACE ";"
+                  PRO-CARGA-HORARIA DELIMITED BY SIZE ";"
+                  PRO-ANO-LETIVO DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
