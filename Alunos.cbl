@@ -5,25 +5,51 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+           SELECT ARQUIVO-ALUNOS
+               ASSIGN TO DYNAMIC WS-NOME-ARQUIVO-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-GERACAO ASSIGN TO "alunos_geracao.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-GER.
+           SELECT ARQUIVO-ALUNOS-ATUAL ASSIGN TO "ALUNOS.DATA"
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-ALUNOS.
-       01 REGISTRO-ALUNO.
-           05 NOME-ALUNO PIC X(20).
-           05 NOTA-1     PIC 9(3)V9(2).
-           05 NOTA-2     PIC 9(3)V9(2).
-           05 MEDIA      PIC 9(3)V9(2).
-           05 RESULTADO  PIC X(20).
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-GERACAO.
+       01 LINHA-GERACAO PIC X(10).
+
+       FD  ARQUIVO-ALUNOS-ATUAL.
+           COPY "RegistroAluno.cpy"
+               REPLACING REGISTRO-ALUNO BY REGISTRO-ALUNO-ATUAL
+                         REGISTRO-CONTROLE BY REGISTRO-CONTROLE-ATUAL.
 
        WORKING-STORAGE SECTION.
+       01 WS-STATUS         PIC X(2).
+       01 WS-STATUS-GER     PIC X(2).
+       01 WS-MODO-ABERTURA  PIC X VALUE SPACE.
+       01 WS-NOME-ARQUIVO-ALUNOS PIC X(30).
+       01 WS-GERACAO         PIC 9(4) VALUE ZERO.
+       01 WS-FIM-COPIA        PIC X VALUE "N".
+       01 WS-MATRICULA      PIC 9(3).
        01 WS-NOME PIC X(20).
        01 WS-NOTA1          PIC 9(3)V9(2).
        01 WS-NOTA2          PIC 9(3)V9(2).
+       01 WS-NOTA3          PIC 9(3)V9(2).
+       01 WS-PESO1          PIC 9(2)V9(2) VALUE 30.
+       01 WS-PESO2          PIC 9(2)V9(2) VALUE 30.
+       01 WS-PESO3          PIC 9(2)V9(2) VALUE 40.
+       01 WS-SOMA-PESOS     PIC 9(3)V9(2).
        01 WS-MEDIA          PIC 9(3)V9(2).
        01 WS-RESULTADO      PIC X(20).
        01 OPCAO PIC X VALUE SPACE.
+       01 WS-TOTAL-ALUNOS   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-PASSOU   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REPROVOU PIC 9(5) VALUE ZERO.
+       01 WS-SOMA-MEDIAS    PIC 9(7)V9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -31,29 +57,149 @@
            DISPLAY "     Calculo de Media".
            DISPLAY "=============================".
 
-           OPEN OUTPUT ARQUIVO-ALUNOS.
+           PERFORM PERGUNTAR-MODO-ABERTURA.
+           PERFORM DETERMINAR-GERACAO.
+           IF WS-MODO-ABERTURA = "A" OR WS-MODO-ABERTURA = "a"
+               OPEN EXTEND ARQUIVO-ALUNOS
+               IF WS-STATUS = "35"
+                   OPEN OUTPUT ARQUIVO-ALUNOS
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQUIVO-ALUNOS
+           END-IF.
            PERFORM ATE-FINALIZAR.
+           PERFORM GRAVAR-TRAILER.
            CLOSE ARQUIVO-ALUNOS.
 
+           PERFORM ATUALIZAR-ARQUIVO-ATUAL.
+
            DISPLAY "====================================".
            DISPLAY " Processo finalizado Arquivo criado".
+           DISPLAY " Geracao gravada em: " WS-NOME-ARQUIVO-ALUNOS.
            DISPLAY "====================================".
-           
-           STOP RUN.
+
+           GOBACK.
+
+       PERGUNTAR-MODO-ABERTURA.
+           DISPLAY "Novo arquivo (N) ou continuar existente (A)? ".
+           ACCEPT WS-MODO-ABERTURA.
+
+       DETERMINAR-GERACAO.
+      * Mantem um numero de geracao em disco para que cada execucao
+      * em modo N grave um ALUNOS.DATA.Gnnnn separado, preservando o
+      * historico das cargas anteriores. O modo A continua na mesma
+      * geracao (ultima usada) em vez de abrir uma nova.
+           MOVE ZERO TO WS-GERACAO.
+           OPEN INPUT ARQUIVO-GERACAO.
+           IF WS-STATUS-GER = "00"
+               READ ARQUIVO-GERACAO INTO LINHA-GERACAO
+                   NOT AT END
+                       MOVE LINHA-GERACAO TO WS-GERACAO
+               END-READ
+               CLOSE ARQUIVO-GERACAO
+           END-IF.
+           IF WS-MODO-ABERTURA NOT = "A" AND WS-MODO-ABERTURA NOT = "a"
+               ADD 1 TO WS-GERACAO
+               PERFORM GRAVAR-GERACAO
+           END-IF.
+           IF WS-GERACAO = ZERO
+               MOVE 1 TO WS-GERACAO
+               PERFORM GRAVAR-GERACAO
+           END-IF.
+           STRING "ALUNOS.DATA.G" DELIMITED BY SIZE
+               WS-GERACAO DELIMITED BY SIZE
+               INTO WS-NOME-ARQUIVO-ALUNOS
+           END-STRING.
+
+       GRAVAR-GERACAO.
+           OPEN OUTPUT ARQUIVO-GERACAO.
+           MOVE SPACES TO LINHA-GERACAO.
+           MOVE WS-GERACAO TO LINHA-GERACAO.
+           WRITE LINHA-GERACAO.
+           CLOSE ARQUIVO-GERACAO.
+
+       ATUALIZAR-ARQUIVO-ATUAL.
+      * ALUNOS.DATA continua existindo como um "ponteiro" para a
+      * geracao mais recente, para nao quebrar RELATORIOTURMA, CSV
+      * e RECONALUNOS, que leem sempre esse nome fixo.
+           MOVE "N" TO WS-FIM-COPIA.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           OPEN OUTPUT ARQUIVO-ALUNOS-ATUAL.
+           PERFORM UNTIL WS-FIM-COPIA = "S"
+               READ ARQUIVO-ALUNOS INTO REGISTRO-ALUNO
+                   AT END
+                       MOVE "S" TO WS-FIM-COPIA
+                   NOT AT END
+                       WRITE REGISTRO-ALUNO-ATUAL FROM REGISTRO-ALUNO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-ALUNOS.
+           CLOSE ARQUIVO-ALUNOS-ATUAL.
 
        NOTA-ALUNO.
-           DISPLAY "Entre com a sua Nota 1: ".
-           ACCEPT WS-NOTA1.
-           
-           DISPLAY "Entre com a sua Nota 2: ".
-           ACCEPT WS-NOTA2.
-       
+      * WS-NOTA1/2/3 sao WORKING-STORAGE e persistem entre alunos, e
+      * sao campos PIC 9 sem sinal (um MOVE -1 viraria 1, ainda
+      * dentro da faixa valida). TEST AFTER garante que o ACCEPT
+      * rode ao menos uma vez por aluno em vez de confiar que o
+      * valor deixado pelo aluno anterior ja esteja fora da faixa.
+           PERFORM WITH TEST AFTER
+               UNTIL WS-NOTA1 >= 0 AND WS-NOTA1 <= 10
+               DISPLAY "Entre com a sua Nota 1 (0 a 10): "
+               ACCEPT WS-NOTA1
+               IF WS-NOTA1 > 10
+                   DISPLAY "Nota invalida! Use um valor entre 0 e 10."
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER
+               UNTIL WS-NOTA2 >= 0 AND WS-NOTA2 <= 10
+               DISPLAY "Entre com a sua Nota 2 (0 a 10): "
+               ACCEPT WS-NOTA2
+               IF WS-NOTA2 > 10
+                   DISPLAY "Nota invalida! Use um valor entre 0 e 10."
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER
+               UNTIL WS-NOTA3 >= 0 AND WS-NOTA3 <= 10
+               DISPLAY "Entre com a sua Nota 3 (0 a 10): "
+               ACCEPT WS-NOTA3
+               IF WS-NOTA3 > 10
+                   DISPLAY "Nota invalida! Use um valor entre 0 e 10."
+               END-IF
+           END-PERFORM.
+
+       SOLICITAR-PESOS.
+      * ACCEPT em campo numerico zera o campo quando o operador so
+      * aperta ENTER, entao um peso zerado apos o ACCEPT significa
+      * "manteve o padrao" e precisa ser restaurado explicitamente.
+           DISPLAY "Peso da Nota 1 (padrao 30): ".
+           ACCEPT WS-PESO1.
+           IF WS-PESO1 = ZERO
+               MOVE 30 TO WS-PESO1
+           END-IF.
+           DISPLAY "Peso da Nota 2 (padrao 30): ".
+           ACCEPT WS-PESO2.
+           IF WS-PESO2 = ZERO
+               MOVE 30 TO WS-PESO2
+           END-IF.
+           DISPLAY "Peso da Nota 3 (padrao 40): ".
+           ACCEPT WS-PESO3.
+           IF WS-PESO3 = ZERO
+               MOVE 40 TO WS-PESO3
+           END-IF.
+
        NOME-ALUNO-WS.
+           DISPLAY "Entre com a Matricula do Aluno: ".
+           ACCEPT WS-MATRICULA.
            DISPLAY "Entre com seu Nome: ".
            ACCEPT WS-NOME.
 
        CALCULAR-MEDIA.
-           COMPUTE WS-MEDIA =  (WS-NOTA1 + WS-NOTA2) / 2.
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3.
+           COMPUTE WS-MEDIA = (WS-NOTA1 * WS-PESO1
+                              + WS-NOTA2 * WS-PESO2
+                              + WS-NOTA3 * WS-PESO3) / WS-SOMA-PESOS.
            IF WS-MEDIA >= 6
                DISPLAY "PASSOU"
                MOVE "PASSOU" TO WS-RESULTADO
@@ -64,6 +210,7 @@
 
        EXIBIR-RESULTADO.
            DISPLAY "=======================================".
+           DISPLAY "  Matricula: " WS-MATRICULA.
            DISPLAY "  Nome Aluno: " WS-NOME.
            DISPLAY "  Resultado: "  PERFORM CALCULAR-MEDIA.
            DISPLAY "  Media Final " WS-MEDIA.
@@ -81,11 +228,36 @@
        SOLICITAR-DADOS.
            PERFORM NOME-ALUNO-WS.
            PERFORM NOTA-ALUNO.
+           PERFORM SOLICITAR-PESOS.
        
        GRAVAR-ARQUIVO.
-           MOVE WS-NOME TO NOME-ALUNO.
-           MOVE WS-NOTA1 TO NOTA-1.
-           MOVE WS-NOTA2 TO NOTA-2.
-           MOVE WS-MEDIA TO MEDIA.
-           MOVE WS-RESULTADO TO RESULTADO.
+           INITIALIZE REGISTRO-ALUNO.
+           MOVE WS-MATRICULA TO MATRICULA-ALUNO OF REGISTRO-ALUNO.
+           MOVE WS-NOME TO NOME-ALUNO OF REGISTRO-ALUNO.
+           MOVE WS-NOTA1 TO NOTA-1 OF REGISTRO-ALUNO.
+           MOVE WS-NOTA2 TO NOTA-2 OF REGISTRO-ALUNO.
+           MOVE WS-NOTA3 TO NOTA-3 OF REGISTRO-ALUNO.
+           MOVE WS-MEDIA TO MEDIA OF REGISTRO-ALUNO.
+           MOVE WS-RESULTADO TO RESULTADO OF REGISTRO-ALUNO.
+           WRITE REGISTRO-ALUNO.
+
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD WS-MEDIA TO WS-SOMA-MEDIAS.
+           IF WS-RESULTADO = "PASSOU"
+               ADD 1 TO WS-TOTAL-PASSOU
+           ELSE
+               ADD 1 TO WS-TOTAL-REPROVOU
+           END-IF.
+
+       GRAVAR-TRAILER.
+      * Registro de controle no final do arquivo para que qualquer
+      * programa que leia ALUNOS.DATA possa conferir se recebeu o
+      * arquivo inteiro, e nao uma copia truncada.
+           INITIALIZE REGISTRO-CONTROLE.
+           MOVE "TRL" TO CTL-MARCADOR OF REGISTRO-CONTROLE.
+           MOVE WS-TOTAL-ALUNOS TO CTL-TOTAL-ALUNOS OF REGISTRO-CONTROLE.
+           MOVE WS-TOTAL-PASSOU TO CTL-TOTAL-PASSOU OF REGISTRO-CONTROLE.
+           MOVE WS-TOTAL-REPROVOU
+               TO CTL-TOTAL-REPROVOU OF REGISTRO-CONTROLE.
+           MOVE WS-SOMA-MEDIAS TO CTL-SOMA-MEDIAS OF REGISTRO-CONTROLE.
            WRITE REGISTRO-ALUNO.
