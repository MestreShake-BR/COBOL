@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RECONALUNOS.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS-SEQ ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SEQ.
+           SELECT ARQUIVO-ALUNOS-REL ASSIGN TO "alunos.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CHAVE-RELATIVA
+               FILE STATUS IS WS-STATUS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS-SEQ.
+           COPY "RegistroAluno.cpy"
+               REPLACING REGISTRO-ALUNO BY REGISTRO-ALUNO-SEQ
+                         REGISTRO-CONTROLE BY REGISTRO-CONTROLE-SEQ.
+
+       FD  ARQUIVO-ALUNOS-REL.
+           COPY "RegistroAluno.cpy"
+               REPLACING REGISTRO-ALUNO BY REGISTRO-ALUNO-REL
+                         REGISTRO-CONTROLE BY REGISTRO-CONTROLE-REL.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-SEQ PIC X(2).
+       01 WS-STATUS-REL PIC X(2).
+       01 WS-CHAVE-RELATIVA PIC 9(3).
+       01 WS-FIM-SEQ PIC X VALUE "N".
+       01 WS-FIM-REL PIC X VALUE "N".
+
+       01 WS-TAB-ALUNOSDATA.
+           05 WS-MAT-ALUNOSDATA PIC 9(3) OCCURS 999 TIMES.
+       01 WS-TOTAL-ALUNOSDATA PIC 9(3) VALUE ZERO.
+       01 WS-M PIC 9(3).
+       01 WS-ENCONTRADO PIC X VALUE "N".
+
+       01 WS-TOTAL-SO-SEQ PIC 9(3) VALUE ZERO.
+       01 WS-TOTAL-SO-REL PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY "  RECONCILIACAO ALUNOS.DATA x alunos.dat".
+           DISPLAY "=========================================".
+
+           OPEN INPUT ARQUIVO-ALUNOS-SEQ.
+           IF WS-STATUS-SEQ = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+           OPEN INPUT ARQUIVO-ALUNOS-REL.
+           IF WS-STATUS-REL = "35"
+               DISPLAY "alunos.dat nao encontrado. Abortando."
+               CLOSE ARQUIVO-ALUNOS-SEQ
+               GOBACK
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "Alunos em ALUNOS.DATA e ausentes em alunos.dat:".
+           PERFORM VERIFICAR-SEQ-CONTRA-REL UNTIL WS-FIM-SEQ = "S".
+
+           CLOSE ARQUIVO-ALUNOS-SEQ.
+
+      * Reabre alunos.dat para garantir que o READ NEXT abaixo
+      * percorra o arquivo desde o primeiro registro: apos os READs
+      * aleatorios por chave feitos em VERIFICAR-SEQ-CONTRA-REL, um
+      * READ NEXT em arquivo RELATIVE de acesso DYNAMIC continua a
+      * partir do ultimo registro acessado aleatoriamente, nao do
+      * inicio do arquivo.
+           CLOSE ARQUIVO-ALUNOS-REL.
+           OPEN INPUT ARQUIVO-ALUNOS-REL.
+
+           DISPLAY " ".
+           DISPLAY "Alunos em alunos.dat e ausentes em ALUNOS.DATA:".
+           PERFORM VERIFICAR-REL-CONTRA-SEQ UNTIL WS-FIM-REL = "S".
+
+           CLOSE ARQUIVO-ALUNOS-REL.
+
+           DISPLAY " ".
+           DISPLAY "=========================================".
+           DISPLAY "Somente em ALUNOS.DATA: " WS-TOTAL-SO-SEQ.
+           DISPLAY "Somente em alunos.dat:  " WS-TOTAL-SO-REL.
+           DISPLAY "=========================================".
+
+           GOBACK.
+
+       VERIFICAR-SEQ-CONTRA-REL.
+           READ ARQUIVO-ALUNOS-SEQ
+               AT END
+                   MOVE "S" TO WS-FIM-SEQ
+               NOT AT END
+                   IF CTL-MARCADOR OF REGISTRO-CONTROLE-SEQ = "TRL"
+                       CONTINUE
+                   ELSE
+      * Guarda a matricula para a segunda passagem, feita depois
+      * que ARQUIVO-ALUNOS-SEQ ja estiver fechado
+                       ADD 1 TO WS-TOTAL-ALUNOSDATA
+                       MOVE MATRICULA-ALUNO OF REGISTRO-ALUNO-SEQ
+                           TO WS-MAT-ALUNOSDATA(WS-TOTAL-ALUNOSDATA)
+
+                       MOVE MATRICULA-ALUNO OF REGISTRO-ALUNO-SEQ
+                           TO WS-CHAVE-RELATIVA
+                       READ ARQUIVO-ALUNOS-REL INVALID KEY
+                           ADD 1 TO WS-TOTAL-SO-SEQ
+                           DISPLAY "  Matricula "
+                               MATRICULA-ALUNO OF REGISTRO-ALUNO-SEQ
+                               " (" NOME-ALUNO OF REGISTRO-ALUNO-SEQ ")"
+                       END-READ
+                   END-IF
+           END-READ.
+
+       VERIFICAR-REL-CONTRA-SEQ.
+           READ ARQUIVO-ALUNOS-REL NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-REL
+               NOT AT END
+                   MOVE "N" TO WS-ENCONTRADO
+                   PERFORM VARYING WS-M FROM 1 BY 1
+                       UNTIL WS-M > WS-TOTAL-ALUNOSDATA
+                       IF WS-MAT-ALUNOSDATA(WS-M) =
+                               MATRICULA-ALUNO OF REGISTRO-ALUNO-REL
+                           MOVE "S" TO WS-ENCONTRADO
+                       END-IF
+                   END-PERFORM
+                   IF WS-ENCONTRADO = "N"
+                       ADD 1 TO WS-TOTAL-SO-REL
+                       DISPLAY "  Matricula "
+                           MATRICULA-ALUNO OF REGISTRO-ALUNO-REL
+                           " (" NOME-ALUNO OF REGISTRO-ALUNO-REL ")"
+                   END-IF
+           END-READ.
