@@ -5,29 +5,171 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-CSV ASSIGN TO "entrada.csv"
+           SELECT ARQUIVO-CSV ASSIGN TO DYNAMIC WS-NOME-ARQUIVO-CSV
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALU.
+           SELECT ARQUIVO-ERROS ASSIGN TO "entrada_erros.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ERR.
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO "csv_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO-CSV.
        01 REGISTRO-CSV PIC X(200).
 
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-ERROS.
+       01 LINHA-ERRO PIC X(240).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01 LINHA-CHECKPOINT PIC X(10).
+
        WORKING-STORAGE SECTION.
+       01 WS-NOME-ARQUIVO-CSV PIC X(100) VALUE "entrada.csv".
        01 WS-FIM-DO-ARQUIVO PIC X(01) VALUE 'N'.
        01 WS-REGISTRO        PIC 9(05) VALUE ZEROS.
        01 WS-DADO.
            05 WS-CAMPO PIC X(50) OCCURS 6 TIMES.
        01 WS-I PIC 9(01) VALUE 1.
+       01 WS-ALU-MATRICULA  PIC 9(3).
+       01 WS-ALU-NOTA1      PIC 9(3)V9(2).
+       01 WS-ALU-NOTA2      PIC 9(3)V9(2).
+       01 WS-ALU-NOTA3      PIC 9(3)V9(2).
+       01 WS-ALU-MEDIA      PIC 9(3)V9(2).
+       01 WS-ALU-RESULTADO  PIC X(20).
+       01 WS-TOTAL-IMPORTADOS PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REJEITADOS PIC 9(5) VALUE ZERO.
+       01 WS-STATUS-ALU PIC X(2).
+       01 WS-CONTADOR-CAMPOS PIC 9(2) VALUE ZERO.
+       01 WS-NOMES-ESPERADOS.
+           05 PIC X(10) VALUE "MATRICULA".
+           05 PIC X(10) VALUE "NOME".
+           05 PIC X(10) VALUE "NOTA1".
+           05 PIC X(10) VALUE "NOTA2".
+           05 PIC X(10) VALUE "NOTA3".
+       01 WS-NOMES-ESPERADOS-TAB REDEFINES WS-NOMES-ESPERADOS.
+           05 WS-NOME-ESPERADO PIC X(10) OCCURS 5 TIMES.
+       01 WS-MAPA-COLUNAS PIC 9(2) OCCURS 5 TIMES VALUE ZERO.
+       01 WS-CABECALHO-OK PIC X VALUE "S".
+       01 WS-J PIC 9(2).
+       01 WS-K PIC 9(2).
+       01 WS-STATUS-CKPT PIC X(2).
+       01 WS-STATUS-CSV PIC X(2).
+       01 WS-STATUS-ERR PIC X(2).
+       01 WS-REGISTRO-CHECKPOINT PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-NOME-ARQUIVO-CSV PIC X(100).
 
        PROCEDURE DIVISION.
        PRINCIPAL.
+           DISPLAY "Nome do arquivo CSV de entrada (ENTER = ".
+           DISPLAY "entrada.csv): ".
+           ACCEPT WS-NOME-ARQUIVO-CSV.
+           IF WS-NOME-ARQUIVO-CSV = SPACES
+               MOVE "entrada.csv" TO WS-NOME-ARQUIVO-CSV
+           END-IF.
+
+           PERFORM PROCESSAR-ARQUIVO.
+           GOBACK.
+
+      * Ponto de entrada nao-interativo para chamadores batch
+      * (BatchNoturno.cbl): recebe o nome do arquivo por parametro
+      * em vez de pedir por ACCEPT, o que travaria uma execucao
+      * desassistida.
+       ENTRY "CSV-BATCH" USING LK-NOME-ARQUIVO-CSV.
+           MOVE LK-NOME-ARQUIVO-CSV TO WS-NOME-ARQUIVO-CSV.
+           IF WS-NOME-ARQUIVO-CSV = SPACES
+               MOVE "entrada.csv" TO WS-NOME-ARQUIVO-CSV
+           END-IF.
+
+           PERFORM PROCESSAR-ARQUIVO.
+           GOBACK.
+
+       PROCESSAR-ARQUIVO.
+           PERFORM LER-CHECKPOINT.
+
            OPEN INPUT ARQUIVO-CSV
-           PERFORM LER-CABECALHO
-           PERFORM PROCESSAR-REGISTROS UNTIL WS-FIM-DO-ARQUIVO = 'S'
-           CLOSE ARQUIVO-CSV
-           STOP RUN.
+           IF WS-STATUS-CSV NOT = "00"
+               DISPLAY "Erro: nao foi possivel abrir "
+                   WS-NOME-ARQUIVO-CSV " (STATUS=" WS-STATUS-CSV ")."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN EXTEND ARQUIVO-ALUNOS
+               IF WS-STATUS-ALU = "35"
+                   OPEN OUTPUT ARQUIVO-ALUNOS
+               END-IF
+               OPEN EXTEND ARQUIVO-ERROS
+               IF WS-STATUS-ERR = "35"
+                   OPEN OUTPUT ARQUIVO-ERROS
+               END-IF
+               PERFORM LER-CABECALHO
+               IF WS-CABECALHO-OK = "N"
+                   DISPLAY "Cabecalho invalido. Processamento abortado."
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   PERFORM PROCESSAR-REGISTROS
+                       UNTIL WS-FIM-DO-ARQUIVO = 'S'
+      * Arquivo inteiro processado com sucesso: reinicia o
+      * checkpoint para que a proxima carga comece do zero
+                   PERFORM LIMPAR-CHECKPOINT
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+               CLOSE ARQUIVO-CSV
+               CLOSE ARQUIVO-ALUNOS
+               CLOSE ARQUIVO-ERROS
+               PERFORM EXIBIR-TOTAIS-CONTROLE
+           END-IF.
+
+       LER-CHECKPOINT.
+           MOVE ZEROS TO WS-REGISTRO-CHECKPOINT.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF WS-STATUS-CKPT = "00"
+               READ ARQUIVO-CHECKPOINT INTO LINHA-CHECKPOINT
+                   NOT AT END
+                       MOVE LINHA-CHECKPOINT TO WS-REGISTRO-CHECKPOINT
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+               IF WS-REGISTRO-CHECKPOINT > 0
+                   DISPLAY "Retomando apos o registro "
+                       WS-REGISTRO-CHECKPOINT
+               END-IF
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE SPACES TO LINHA-CHECKPOINT.
+           MOVE WS-REGISTRO TO LINHA-CHECKPOINT.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE SPACES TO LINHA-CHECKPOINT.
+           MOVE ZEROS TO WS-REGISTRO-CHECKPOINT.
+           MOVE WS-REGISTRO-CHECKPOINT TO LINHA-CHECKPOINT.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       EXIBIR-TOTAIS-CONTROLE.
+           DISPLAY "=========================================".
+           DISPLAY "        RESUMO DE CONTROLE DA CARGA".
+           DISPLAY "=========================================".
+           DISPLAY "Linhas lidas (exceto cabecalho): " WS-REGISTRO.
+           DISPLAY "Linhas aceitas (importadas):     "
+               WS-TOTAL-IMPORTADOS.
+           DISPLAY "Linhas rejeitadas:                "
+               WS-TOTAL-REJEITADOS.
+           DISPLAY "=========================================".
 
        LER-CABECALHO.
            READ ARQUIVO-CSV INTO REGISTRO-CSV
@@ -35,21 +177,87 @@
                    PERFORM SEPARAR-LINHA
                    DISPLAY "=== Cabecalho ==="
                    PERFORM EXIBIR-CAMPOS
+                   PERFORM MAPEAR-CABECALHO
            END-READ.
 
+       MAPEAR-CABECALHO.
+           MOVE "S" TO WS-CABECALHO-OK.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5
+               MOVE ZERO TO WS-MAPA-COLUNAS(WS-K)
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 6
+                   IF FUNCTION TRIM(FUNCTION UPPER-CASE(WS-CAMPO(WS-J)))
+                           = FUNCTION TRIM(WS-NOME-ESPERADO(WS-K))
+                       MOVE WS-J TO WS-MAPA-COLUNAS(WS-K)
+                   END-IF
+               END-PERFORM
+               IF WS-MAPA-COLUNAS(WS-K) = ZERO
+                   MOVE "N" TO WS-CABECALHO-OK
+                   DISPLAY "Coluna esperada nao encontrada: "
+                       WS-NOME-ESPERADO(WS-K)
+               END-IF
+           END-PERFORM.
+
        PROCESSAR-REGISTROS.
            READ ARQUIVO-CSV INTO REGISTRO-CSV
-               AT END 
+               AT END
                    MOVE 'S' TO WS-FIM-DO-ARQUIVO
-               NOT AT END 
+               NOT AT END
                    ADD 1 TO WS-REGISTRO
-                   PERFORM SEPARAR-LINHA
-                   DISPLAY "=== Registro #" WS-REGISTRO " ==="
-                   PERFORM EXIBIR-CAMPOS
+                   IF WS-REGISTRO <= WS-REGISTRO-CHECKPOINT
+      * Registro ja processado em uma carga anterior; apenas avanca
+                       CONTINUE
+                   ELSE
+                       PERFORM SEPARAR-LINHA
+                       DISPLAY "=== Registro #" WS-REGISTRO " ==="
+                       PERFORM EXIBIR-CAMPOS
+                       IF WS-CONTADOR-CAMPOS < 5
+                           PERFORM GRAVAR-LINHA-REJEITADA
+                       ELSE
+                           PERFORM IMPORTAR-ALUNO
+                       END-IF
+                       IF FUNCTION MOD(WS-REGISTRO, 10) = 0
+                           PERFORM GRAVAR-CHECKPOINT
+                       END-IF
+                   END-IF
                END-READ.
 
+       GRAVAR-LINHA-REJEITADA.
+           STRING REGISTRO-CSV DELIMITED BY SIZE
+                  ";MOTIVO=CAMPOS INSUFICIENTES (esperado 5, "
+                  "recebido " DELIMITED BY SIZE
+                  WS-CONTADOR-CAMPOS DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+               INTO LINHA-ERRO
+           END-STRING.
+           WRITE LINHA-ERRO.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+
+       IMPORTAR-ALUNO.
+           MOVE WS-CAMPO(WS-MAPA-COLUNAS(1)) TO WS-ALU-MATRICULA.
+           MOVE WS-CAMPO(WS-MAPA-COLUNAS(3)) TO WS-ALU-NOTA1.
+           MOVE WS-CAMPO(WS-MAPA-COLUNAS(4)) TO WS-ALU-NOTA2.
+           MOVE WS-CAMPO(WS-MAPA-COLUNAS(5)) TO WS-ALU-NOTA3.
+           COMPUTE WS-ALU-MEDIA =
+               (WS-ALU-NOTA1 + WS-ALU-NOTA2 + WS-ALU-NOTA3) / 3.
+           IF WS-ALU-MEDIA >= 6
+               MOVE "PASSOU" TO WS-ALU-RESULTADO
+           ELSE
+               MOVE "REPROVOU" TO WS-ALU-RESULTADO
+           END-IF.
+           INITIALIZE REGISTRO-ALUNO.
+           MOVE WS-ALU-MATRICULA TO MATRICULA-ALUNO.
+           MOVE WS-CAMPO(WS-MAPA-COLUNAS(2)) TO NOME-ALUNO.
+           MOVE WS-ALU-NOTA1 TO NOTA-1.
+           MOVE WS-ALU-NOTA2 TO NOTA-2.
+           MOVE WS-ALU-NOTA3 TO NOTA-3.
+           MOVE WS-ALU-MEDIA TO MEDIA.
+           MOVE WS-ALU-RESULTADO TO RESULTADO.
+           WRITE REGISTRO-ALUNO.
+           ADD 1 TO WS-TOTAL-IMPORTADOS.
+
        SEPARAR-LINHA.
            MOVE SPACES TO WS-DADO  *> Limpa todos os campos antes de preencher
+           MOVE ZERO TO WS-CONTADOR-CAMPOS
            UNSTRING REGISTRO-CSV DELIMITED BY ';'
                INTO WS-CAMPO(1)
                     WS-CAMPO(2)
@@ -57,6 +265,7 @@
                     WS-CAMPO(4)
                     WS-CAMPO(5)
                     WS-CAMPO(6)
+               TALLYING IN WS-CONTADOR-CAMPOS
            END-UNSTRING.
 
        EXIBIR-CAMPOS.
