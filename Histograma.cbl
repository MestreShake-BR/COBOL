@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. HISTOGRAMA.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS          PIC X(2).
+       01 WS-FIM-DO-ARQUIVO  PIC X VALUE "N".
+       01 WS-TOTAL-ALUNOS    PIC 9(5) VALUE ZERO.
+       01 WS-SOMA-MEDIAS     PIC 9(7)V9(2) VALUE ZERO.
+       01 WS-MEDIA-TURMA     PIC 9(3)V9(2) VALUE ZERO.
+       01 WS-MEDIA-MINIMA    PIC 9(3)V9(2) VALUE 999.99.
+       01 WS-MEDIA-MAXIMA    PIC 9(3)V9(2) VALUE ZERO.
+
+       01 WS-FAIXAS.
+           05 WS-FAIXA-0-2  PIC 9(5) VALUE ZERO.
+           05 WS-FAIXA-2-4  PIC 9(5) VALUE ZERO.
+           05 WS-FAIXA-4-6  PIC 9(5) VALUE ZERO.
+           05 WS-FAIXA-6-8  PIC 9(5) VALUE ZERO.
+           05 WS-FAIXA-8-10 PIC 9(5) VALUE ZERO.
+
+       01 WS-BARRA           PIC X(50).
+       01 WS-I               PIC 9(3).
+       01 WS-FAIXA-QTD        PIC 9(5).
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       IF CTL-MARCADOR OF REGISTRO-CONTROLE NOT = "TRL"
+                           PERFORM ACUMULAR-ALUNO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-ALUNOS.
+
+           PERFORM EXIBIR-HISTOGRAMA.
+
+           GOBACK.
+
+       ACUMULAR-ALUNO.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD MEDIA TO WS-SOMA-MEDIAS.
+           IF MEDIA < WS-MEDIA-MINIMA
+               MOVE MEDIA TO WS-MEDIA-MINIMA
+           END-IF.
+           IF MEDIA > WS-MEDIA-MAXIMA
+               MOVE MEDIA TO WS-MEDIA-MAXIMA
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN MEDIA < 2
+                   ADD 1 TO WS-FAIXA-0-2
+               WHEN MEDIA < 4
+                   ADD 1 TO WS-FAIXA-2-4
+               WHEN MEDIA < 6
+                   ADD 1 TO WS-FAIXA-4-6
+               WHEN MEDIA < 8
+                   ADD 1 TO WS-FAIXA-6-8
+               WHEN OTHER
+                   ADD 1 TO WS-FAIXA-8-10
+           END-EVALUATE.
+
+       EXIBIR-HISTOGRAMA.
+           DISPLAY "=========================================".
+           DISPLAY "     HISTOGRAMA DE DESEMPENHO DA TURMA".
+           DISPLAY "=========================================".
+           IF WS-TOTAL-ALUNOS = 0
+               DISPLAY "Nenhum aluno encontrado em ALUNOS.DATA."
+           ELSE
+               COMPUTE WS-MEDIA-TURMA =
+                   WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+               MOVE WS-FAIXA-0-2 TO WS-FAIXA-QTD
+               PERFORM MONTAR-BARRA
+               DISPLAY " 0.00 -  2.00 | " WS-BARRA " " WS-FAIXA-0-2
+               MOVE WS-FAIXA-2-4 TO WS-FAIXA-QTD
+               PERFORM MONTAR-BARRA
+               DISPLAY " 2.00 -  4.00 | " WS-BARRA " " WS-FAIXA-2-4
+               MOVE WS-FAIXA-4-6 TO WS-FAIXA-QTD
+               PERFORM MONTAR-BARRA
+               DISPLAY " 4.00 -  6.00 | " WS-BARRA " " WS-FAIXA-4-6
+               MOVE WS-FAIXA-6-8 TO WS-FAIXA-QTD
+               PERFORM MONTAR-BARRA
+               DISPLAY " 6.00 -  8.00 | " WS-BARRA " " WS-FAIXA-6-8
+               MOVE WS-FAIXA-8-10 TO WS-FAIXA-QTD
+               PERFORM MONTAR-BARRA
+               DISPLAY " 8.00 - 10.00 | " WS-BARRA " " WS-FAIXA-8-10
+               DISPLAY "-----------------------------------------"
+               DISPLAY "Total de Alunos: " WS-TOTAL-ALUNOS
+               DISPLAY "Media da Turma:  " WS-MEDIA-TURMA
+               DISPLAY "Menor Media:     " WS-MEDIA-MINIMA
+               DISPLAY "Maior Media:     " WS-MEDIA-MAXIMA
+           END-IF.
+           DISPLAY "=========================================".
+
+       MONTAR-BARRA.
+           MOVE SPACES TO WS-BARRA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-FAIXA-QTD OR WS-I > 50
+               MOVE "*" TO WS-BARRA(WS-I:1)
+           END-PERFORM.
