@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MENUPRINCIPAL.
+           AUTHOR. Alexandre S S Alves.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCAO PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM UNTIL OPCAO = 5
+               DISPLAY "========================================="
+               DISPLAY "        SISTEMA ESCOLAR - MENU"
+               DISPLAY "========================================="
+               DISPLAY "1 - Cadastro de Alunos (media simples)"
+               DISPLAY "2 - Cadastro de Alunos (arquivo relativo)"
+               DISPLAY "3 - Cadastro de Professores"
+               DISPLAY "4 - Importar Alunos via CSV"
+               DISPLAY "5 - Sair"
+               DISPLAY "Escolha uma opcao: "
+               ACCEPT OPCAO
+
+               EVALUATE OPCAO
+                   WHEN 1
+                       CALL "ALUNOS"
+                   WHEN 2
+                       CALL "ALUNOSRELATIVOS"
+                   WHEN 3
+                       CALL "PROFINDEXADO"
+                   WHEN 4
+                       CALL "CSV"
+                   WHEN 5
+                       DISPLAY "Encerrando o sistema."
+                   WHEN OTHER
+                       DISPLAY "Opcao Invalida!"
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
