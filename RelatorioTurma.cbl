@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELATORIOTURMA.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-ORDENADO ASSIGN TO "ALUNOS.ORD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORK-SORT ASSIGN TO "SORTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-ORDENADO.
+       01 REGISTRO-ORDENADO PIC X(73).
+
+       SD  WORK-SORT.
+       01 REGISTRO-SORT.
+           05 SORT-MATRICULA PIC 9(3).
+           05 SORT-NOME      PIC X(20).
+           05 SORT-IDADE     PIC 9(2).
+           05 SORT-MATRICULA-PROFESSOR PIC X(8).
+           05 SORT-NOTA-1    PIC 9(3)V9(2).
+           05 SORT-NOTA-2    PIC 9(3)V9(2).
+           05 SORT-NOTA-3    PIC 9(3)V9(2).
+           05 SORT-MEDIA     PIC 9(3)V9(2).
+           05 SORT-RESULTADO PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS          PIC X(2).
+       01 WS-FIM-ALUNOS      PIC X VALUE "N".
+       01 WS-FIM-DO-ARQUIVO  PIC X VALUE "N".
+       01 WS-TOTAL-ALUNOS    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-PASSOU    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REPROVOU  PIC 9(5) VALUE ZERO.
+       01 WS-SOMA-MEDIAS     PIC 9(7)V9(2) VALUE ZERO.
+       01 WS-MEDIA-TURMA     PIC 9(3)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           CLOSE ARQUIVO-ALUNOS.
+
+           SORT WORK-SORT
+               ON DESCENDING KEY SORT-MEDIA
+               INPUT PROCEDURE FILTRAR-TRAILER
+               GIVING ARQUIVO-ORDENADO.
+
+           DISPLAY "=========================================".
+           DISPLAY "        RELATORIO DE TURMA - ALUNOS".
+           DISPLAY "=========================================".
+           DISPLAY "Mat.  Nome                 Media   Result.".
+           DISPLAY "-----------------------------------------".
+
+           OPEN INPUT ARQUIVO-ORDENADO.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ORDENADO INTO REGISTRO-SORT
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       PERFORM IMPRIMIR-LINHA
+                       PERFORM ACUMULAR-TOTAIS
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-ORDENADO.
+
+           PERFORM EXIBIR-TOTAIS.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       FILTRAR-TRAILER.
+      * Le ALUNOS.DATA descartando o registro de controle (trailer)
+      * gravado por ALUNOS.cbl, para que ele nao entre na ordenacao
+      * como se fosse mais um aluno.
+           MOVE "N" TO WS-FIM-ALUNOS.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           PERFORM UNTIL WS-FIM-ALUNOS = "S"
+               READ ARQUIVO-ALUNOS
+                   AT END
+                       MOVE "S" TO WS-FIM-ALUNOS
+                   NOT AT END
+                       IF CTL-MARCADOR OF REGISTRO-CONTROLE NOT = "TRL"
+                           MOVE MATRICULA-ALUNO TO SORT-MATRICULA
+                           MOVE NOME-ALUNO TO SORT-NOME
+                           MOVE IDADE-ALUNO TO SORT-IDADE
+                           MOVE MATRICULA-PROFESSOR
+                               TO SORT-MATRICULA-PROFESSOR
+                           MOVE NOTA-1 TO SORT-NOTA-1
+                           MOVE NOTA-2 TO SORT-NOTA-2
+                           MOVE NOTA-3 TO SORT-NOTA-3
+                           MOVE MEDIA TO SORT-MEDIA
+                           MOVE RESULTADO TO SORT-RESULTADO
+                           RELEASE REGISTRO-SORT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-ALUNOS.
+
+       IMPRIMIR-LINHA.
+           DISPLAY SORT-MATRICULA " " SORT-NOME " " SORT-MEDIA
+               " " SORT-RESULTADO.
+
+       ACUMULAR-TOTAIS.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD SORT-MEDIA TO WS-SOMA-MEDIAS.
+           IF SORT-RESULTADO = "PASSOU"
+               ADD 1 TO WS-TOTAL-PASSOU
+           ELSE
+               ADD 1 TO WS-TOTAL-REPROVOU
+           END-IF.
+
+       EXIBIR-TOTAIS.
+           IF WS-TOTAL-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA =
+                   WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+           END-IF.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Total de Alunos:   " WS-TOTAL-ALUNOS.
+           DISPLAY "Total Passou:      " WS-TOTAL-PASSOU.
+           DISPLAY "Total Reprovou:    " WS-TOTAL-REPROVOU.
+           DISPLAY "Media da Turma:    " WS-MEDIA-TURMA.
+           DISPLAY "=========================================".
