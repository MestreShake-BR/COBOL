@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALIDARMATRICULA.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PROFESSOR ASSIGN TO "professores.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS-PROF.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "alunos.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CHAVE-RELATIVA
+               FILE STATUS IS WS-STATUS-ALU.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PROFESSOR.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA PIC X(8).
+           05 FILLER PIC X(54).
+
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-PROF   PIC X(2).
+       01 WS-STATUS-ALU    PIC X(2).
+       01 WS-CHAVE-RELATIVA PIC 9(3).
+       01 WS-MATRICULA-TEXTO PIC X(8).
+       01 WS-FIM-PROF       PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 LK-MATRICULA PIC 9(3).
+       01 LK-STATUS    PIC X.
+           88 LK-LIVRE            VALUE "L".
+           88 LK-USADA-PROFESSOR  VALUE "P".
+           88 LK-USADA-ALUNO      VALUE "A".
+
+       PROCEDURE DIVISION USING LK-MATRICULA LK-STATUS.
+       PRINCIPAL.
+           SET LK-LIVRE TO TRUE.
+           MOVE SPACES TO WS-MATRICULA-TEXTO.
+           MOVE LK-MATRICULA TO WS-MATRICULA-TEXTO.
+
+           PERFORM VERIFICAR-PROFESSORES.
+           IF LK-LIVRE
+               PERFORM VERIFICAR-ALUNOS
+           END-IF.
+
+           GOBACK.
+
+       VERIFICAR-PROFESSORES.
+      * Professores tem matricula alfanumerica de 8 posicoes; so ha
+      * colisao quando o texto digitado coincide com o numero do
+      * aluno, entao comparamos pelo texto e nao pelo valor numerico.
+           MOVE "N" TO WS-FIM-PROF.
+           OPEN INPUT ARQUIVO-PROFESSOR.
+           IF WS-STATUS-PROF = "00"
+               PERFORM UNTIL WS-FIM-PROF = "S"
+                   READ ARQUIVO-PROFESSOR NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-PROF
+                       NOT AT END
+                           IF FUNCTION TRIM(PRO-MATRICULA) =
+                                   FUNCTION TRIM(WS-MATRICULA-TEXTO)
+                               SET LK-USADA-PROFESSOR TO TRUE
+                               MOVE "S" TO WS-FIM-PROF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-PROFESSOR
+           END-IF.
+
+       VERIFICAR-ALUNOS.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS-ALU = "00"
+               MOVE LK-MATRICULA TO WS-CHAVE-RELATIVA
+               READ ARQUIVO-ALUNOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET LK-USADA-ALUNO TO TRUE
+               END-READ
+               CLOSE ARQUIVO-ALUNOS
+           END-IF.
