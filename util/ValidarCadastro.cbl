@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALIDARCADASTRO.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-NOME         PIC X(20).
+       01 LK-NUMERO-TEXTO PIC X(3).
+       01 LK-STATUS       PIC X.
+           88 LK-DADOS-VALIDOS   VALUE "V".
+           88 LK-NOME-INVALIDO   VALUE "N".
+           88 LK-NUMERO-INVALIDO VALUE "I".
+
+       PROCEDURE DIVISION USING LK-NOME LK-NUMERO-TEXTO LK-STATUS.
+       PRINCIPAL.
+           SET LK-DADOS-VALIDOS TO TRUE.
+           IF LK-NOME = SPACES
+               SET LK-NOME-INVALIDO TO TRUE
+           ELSE
+               IF LK-NUMERO-TEXTO NOT NUMERIC
+                   SET LK-NUMERO-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
