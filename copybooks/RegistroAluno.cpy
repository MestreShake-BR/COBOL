@@ -0,0 +1,29 @@
+      * Layout unico de registro de aluno, compartilhado por
+      * ALUNOS.cbl (grades) e ALUNOSRELATIVOS.cbl (matricula).
+      * Cada programa preenche apenas os campos que gerencia; os
+      * demais ficam em branco/zero.
+       01 REGISTRO-ALUNO.
+           05 MATRICULA-ALUNO      PIC 9(3).
+           05 NOME-ALUNO           PIC X(20).
+           05 IDADE-ALUNO          PIC 9(2).
+           05 MATRICULA-PROFESSOR  PIC X(8).
+           05 NOTA-1               PIC 9(3)V9(2).
+           05 NOTA-2               PIC 9(3)V9(2).
+           05 NOTA-3               PIC 9(3)V9(2).
+           05 MEDIA                PIC 9(3)V9(2).
+           05 RESULTADO            PIC X(20).
+           05 ANO-LETIVO            PIC 9(4).
+           05 TURMA                PIC X(10).
+
+      * Registro de controle (trailer) gravado por ALUNOS.cbl ao
+      * fechar o arquivo, com o mesmo tamanho fisico de REGISTRO-ALUNO
+      * para nao mudar o layout do arquivo. Identificado por
+      * CTL-MARCADOR = "TRL", um valor que nunca ocorre em
+      * MATRICULA-ALUNO (campo puramente numerico).
+       01 REGISTRO-CONTROLE REDEFINES REGISTRO-ALUNO.
+           05 CTL-MARCADOR         PIC X(3).
+           05 CTL-TOTAL-ALUNOS     PIC 9(5).
+           05 CTL-TOTAL-PASSOU     PIC 9(5).
+           05 CTL-TOTAL-REPROVOU   PIC 9(5).
+           05 CTL-SOMA-MEDIAS      PIC 9(7)V9(2).
+           05 FILLER               PIC X(60).
