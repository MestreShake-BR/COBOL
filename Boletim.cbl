@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLETIM.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "ALUNOS.DATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS         PIC X(2).
+       01 WS-FIM-DO-ARQUIVO PIC X VALUE "N".
+       01 WS-TOTAL-BOLETINS PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-SEGMENTO PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "ALUNOS.DATA nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       IF CTL-MARCADOR OF REGISTRO-CONTROLE = "TRL"
+                           PERFORM CONFERIR-TRAILER
+                       ELSE
+                           PERFORM IMPRIMIR-BOLETIM
+                           ADD 1 TO WS-TOTAL-BOLETINS
+                           ADD 1 TO WS-TOTAL-SEGMENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-ALUNOS.
+
+           DISPLAY "Boletins impressos: " WS-TOTAL-BOLETINS.
+
+           GOBACK.
+
+       CONFERIR-TRAILER.
+      * Confere se a quantidade de boletins impressos desde o inicio
+      * do arquivo ou desde o trailer anterior (ALUNOS.DATA pode
+      * conter varios trailers, um por execucao, no modo append)
+      * bate com o total gravado neste trailer, sinal de que o
+      * segmento nao foi lido truncado.
+           IF WS-TOTAL-SEGMENTO = CTL-TOTAL-ALUNOS OF REGISTRO-CONTROLE
+               DISPLAY "Conferencia OK: total do trailer confere."
+           ELSE
+               DISPLAY "Aviso: total lido (" WS-TOTAL-SEGMENTO
+                   ") difere do trailer ("
+                   CTL-TOTAL-ALUNOS OF REGISTRO-CONTROLE ")."
+           END-IF.
+           MOVE ZERO TO WS-TOTAL-SEGMENTO.
+
+       IMPRIMIR-BOLETIM.
+           DISPLAY "=========================================".
+           DISPLAY "               BOLETIM ESCOLAR".
+           DISPLAY "=========================================".
+           DISPLAY "Matricula: " MATRICULA-ALUNO.
+           DISPLAY "Nome:      " NOME-ALUNO.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Nota 1:    " NOTA-1.
+           DISPLAY "Nota 2:    " NOTA-2.
+           DISPLAY "Nota 3:    " NOTA-3.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Media:     " MEDIA.
+           DISPLAY "Resultado: " RESULTADO.
+           DISPLAY "=========================================".
+           DISPLAY " ".
