@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EXPALURELCSV.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNOS ASSIGN TO "alunos.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-CSV-SAIDA ASSIGN TO "alunos_relativos.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ALUNOS.
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-CSV-SAIDA.
+       01 LINHA-CSV PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS             PIC X(2).
+       01 WS-FIM-DO-ARQUIVO     PIC X VALUE "N".
+       01 WS-TOTAL-EXPORTADO    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN INPUT ARQUIVO-ALUNOS.
+           IF WS-STATUS = "35"
+               DISPLAY "alunos.dat nao encontrado. Abortando."
+               GOBACK
+           END-IF.
+           OPEN OUTPUT ARQUIVO-CSV-SAIDA.
+
+           MOVE "MATRICULA;NOME;IDADE;MATRICULA_PROFESSOR;ANO_LETIVO"
+               TO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ALUNOS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       PERFORM ESCREVER-LINHA-CSV
+                       ADD 1 TO WS-TOTAL-EXPORTADO
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-ALUNOS.
+           CLOSE ARQUIVO-CSV-SAIDA.
+
+           DISPLAY "Alunos exportados: " WS-TOTAL-EXPORTADO.
+           GOBACK.
+
+       ESCREVER-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING MATRICULA-ALUNO DELIMITED BY SIZE ";"
+                  NOME-ALUNO DELIMITED BY SPACE ";"
+                  IDADE-ALUNO DELIMITED BY SIZE ";"
+                  MATRICULA-PROFESSOR DELIMITED BY SPACE ";"
+                  ANO-LETIVO DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
