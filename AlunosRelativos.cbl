@@ -8,19 +8,47 @@
            SELECT ARQUIVO-ALUNOS ASSIGN TO "alunos.dat"
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS DYNAMIC
-               RELATIVE KEY IS WS-CHAVE-RELATIVA.
+               RELATIVE KEY IS WS-CHAVE-RELATIVA
+               FILE STATUS IS WS-STATUS.
+           SELECT ARQUIVO-PROFESSOR ASSIGN TO "professores.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-MATRICULA
+               FILE STATUS IS WS-STATUS-PROF.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-ALUNOS.
-       01 REGISTRO-ALUNO.
-           05 WS-MATRICULA PIC 9(3).
-           05 WS-NOME PIC X(30).
-           05 WS-IDADE PIC 9(2).
-           
+           COPY "RegistroAluno.cpy".
+
+       FD  ARQUIVO-PROFESSOR.
+       01 REG-PROFESSOR.
+           05 PRO-MATRICULA PIC X(8).
+           05 PRO-NOME PIC X(30).
+           05 PRO-STATUS PIC X(1).
+               88 PRO-ATIVO   VALUE "A".
+               88 PRO-INATIVO VALUE "I".
+           05 PRO-DISCIPLINA PIC X(20).
+           05 PRO-CARGA-HORARIA PIC 9(3).
+           05 PRO-ANO-LETIVO PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01 OPCAO PIC 9.
        01 WS-CHAVE-RELATIVA PIC 9(3).
        01 WS-CHAVE-BUSCA PIC 9(3).
+       01 WS-STATUS-MATRICULA PIC X.
+       01 WS-IDADE-TEXTO PIC X(3).
+       01 WS-STATUS-CADASTRO PIC X.
+       01 WS-OPCAO-BUSCA PIC 9.
+       01 WS-NOME-BUSCA PIC X(20).
+       01 WS-FIM-BUSCA-NOME PIC X.
+       01 WS-TOTAL-ENCONTRADOS PIC 9(3) VALUE ZERO.
+       01 WS-CONFIRMA PIC X.
+       01 WS-FIM-LISTA PIC X.
+       01 WS-TOTAL-LISTADO PIC 9(3) VALUE ZERO.
+       01 WS-STATUS PIC X(2).
+       01 WS-ARQUIVO-OK PIC X.
+       01 WS-STATUS-PROF PIC X(2).
+       01 WS-TURMA-BUSCA PIC X(10).
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -29,16 +57,28 @@
            DISPLAY "-------------------".
            DISPLAY "1 -  Inserir Aluno ".
            DISPLAY "2 -  Buscar Aluno  ".
-           DISPLAY "3 -  Sair          ".
+           DISPLAY "3 -  Modificar Aluno".
+           DISPLAY "4 -  Excluir Aluno ".
+           DISPLAY "5 -  Listar Alunos ".
+           DISPLAY "6 -  Listar por Turma".
+           DISPLAY "7 -  Sair          ".
            ACCEPT OPCAO.
 
            EVALUATE OPCAO
                WHEN 1
                    PERFORM INSERIR-ALUNO
-               WHEN 2 
+               WHEN 2
                    PERFORM BUSCAR-ALUNO
-               WHEN 3 
-                   STOP RUN
+               WHEN 3
+                   PERFORM MODIFICAR-ALUNO
+               WHEN 4
+                   PERFORM EXCLUIR-ALUNO
+               WHEN 5
+                   PERFORM LISTAR-ALUNOS
+               WHEN 6
+                   PERFORM LISTAR-POR-TURMA
+               WHEN 7
+                   GOBACK
                WHEN OTHER
                    DISPLAY "Opção Invalida!"
                    PERFORM PRINCIPAL
@@ -48,40 +88,315 @@
            DISPLAY "-------------------".
            DISPLAY " Cadastro de Aluno ".
            DISPLAY "-------------------".
+           INITIALIZE REGISTRO-ALUNO.
            DISPLAY "Matricula do Aluno ".
            ACCEPT WS-CHAVE-RELATIVA.
-           MOVE WS-CHAVE-RELATIVA TO WS-MATRICULA .
-           DISPLAY "Nome do Aluno".
-           ACCEPT WS-NOME.
-           DISPLAY "Idade do Aluno".
-           ACCEPT WS-IDADE.
 
-           OPEN I-O ARQUIVO-ALUNOS.
-           WRITE REGISTRO-ALUNO INVALID KEY
-               DISPLAY "Erro ao gravar registro!"
-           CLOSE ARQUIVO-ALUNOS.
+           CALL "VALIDARMATRICULA" USING WS-CHAVE-RELATIVA
+               WS-STATUS-MATRICULA.
+           IF WS-STATUS-MATRICULA = "P"
+               DISPLAY "Erro: matricula ja usada por um professor."
+               DISPLAY "Cadastro cancelado."
+           ELSE
+               MOVE WS-CHAVE-RELATIVA TO MATRICULA-ALUNO
+               DISPLAY "Nome do Aluno"
+               ACCEPT NOME-ALUNO
+               DISPLAY "Idade do Aluno"
+               ACCEPT WS-IDADE-TEXTO
+
+               CALL "VALIDARCADASTRO" USING NOME-ALUNO WS-IDADE-TEXTO
+                   WS-STATUS-CADASTRO
+               IF WS-STATUS-CADASTRO NOT = "V"
+                   DISPLAY "Erro: nome em branco ou idade invalida."
+                   DISPLAY "Cadastro cancelado."
+               ELSE
+                   MOVE WS-IDADE-TEXTO TO IDADE-ALUNO
+                   DISPLAY "Matricula do Professor Responsavel"
+                   ACCEPT MATRICULA-PROFESSOR
+                   DISPLAY "Ano Letivo"
+                   ACCEPT ANO-LETIVO
+                   DISPLAY "Turma"
+                   ACCEPT TURMA
 
-           DISPLAY "Aluno gravado com sucesso!"
+                   PERFORM ABRIR-ARQUIVO-IO
+                   IF WS-ARQUIVO-OK = "S"
+                       WRITE REGISTRO-ALUNO INVALID KEY
+                           DISPLAY "Erro ao gravar registro!"
+                       END-WRITE
+                       CLOSE ARQUIVO-ALUNOS
+                       DISPLAY "Aluno gravado com sucesso!"
+                   END-IF
+               END-IF
+           END-IF.
            PERFORM PRINCIPAL.
            
        BUSCAR-ALUNO.
            DISPLAY "-------------------".
            DISPLAY "    Buscar Aluno   ".
            DISPLAY "-------------------".
+           DISPLAY "1 -  Por Matricula ".
+           DISPLAY "2 -  Por Nome      ".
+           ACCEPT WS-OPCAO-BUSCA.
+
+           EVALUATE WS-OPCAO-BUSCA
+               WHEN 1
+                   PERFORM BUSCAR-ALUNO-POR-MATRICULA
+               WHEN 2
+                   PERFORM BUSCAR-ALUNO-POR-NOME
+               WHEN OTHER
+                   DISPLAY "Opção Invalida!"
+           END-EVALUATE.
+           PERFORM PRINCIPAL.
+
+       BUSCAR-ALUNO-POR-MATRICULA.
            DISPLAY "Qual matricula do aluno?".
            ACCEPT WS-CHAVE-BUSCA.
 
+           PERFORM ABRIR-ARQUIVO-LEITURA.
+           IF WS-ARQUIVO-OK = "S"
+               MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA
+               READ ARQUIVO-ALUNOS INVALID KEY
+                   DISPLAY "Registro nao encontrado"
+               NOT INVALID KEY
+                   DISPLAY "-------------------"
+                   DISPLAY "Aluno encontrado "
+                   DISPLAY "Matricula: " MATRICULA-ALUNO
+                   DISPLAY "Nome: " NOME-ALUNO
+                   DISPLAY "Idade: " IDADE-ALUNO
+                   DISPLAY "Turma: " TURMA
+                   PERFORM MOSTRAR-PROFESSOR-DO-ALUNO
+                   DISPLAY "-------------------"
+               END-READ
+               CLOSE ARQUIVO-ALUNOS
+           END-IF.
+
+       BUSCAR-ALUNO-POR-NOME.
+      * Varredura sequencial pelo arquivo relativo inteiro, ja que
+      * NOME-ALUNO nao e chave e o RELATIVE KEY so serve para busca
+      * por matricula.
+           DISPLAY "Nome do aluno?".
+           ACCEPT WS-NOME-BUSCA.
+
+           MOVE ZERO TO WS-TOTAL-ENCONTRADOS.
+           MOVE "N" TO WS-FIM-BUSCA-NOME.
+           PERFORM ABRIR-ARQUIVO-LEITURA.
+           IF WS-ARQUIVO-OK = "S"
+               PERFORM UNTIL WS-FIM-BUSCA-NOME = "S"
+                   READ ARQUIVO-ALUNOS NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-BUSCA-NOME
+                       NOT AT END
+                           IF NOME-ALUNO = WS-NOME-BUSCA
+                               ADD 1 TO WS-TOTAL-ENCONTRADOS
+                               DISPLAY "-------------------"
+                               DISPLAY "Aluno encontrado "
+                               DISPLAY "Matricula: " MATRICULA-ALUNO
+                               DISPLAY "Nome: " NOME-ALUNO
+                               DISPLAY "Idade: " IDADE-ALUNO
+                               DISPLAY "Turma: " TURMA
+                               PERFORM MOSTRAR-PROFESSOR-DO-ALUNO
+                               DISPLAY "-------------------"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-ALUNOS
+               IF WS-TOTAL-ENCONTRADOS = ZERO
+                   DISPLAY "Nenhum aluno encontrado com esse nome."
+               END-IF
+           END-IF.
+
+       MODIFICAR-ALUNO.
+           DISPLAY "-------------------".
+           DISPLAY "  Modificar Aluno  ".
+           DISPLAY "-------------------".
+           DISPLAY "Informe a Matricula: ".
+           ACCEPT WS-CHAVE-BUSCA.
+
+           PERFORM ABRIR-ARQUIVO-IO.
+           IF WS-ARQUIVO-OK = "S"
+               MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA
+               READ ARQUIVO-ALUNOS INVALID KEY
+                   DISPLAY "Erro: Matricula nao encontrada!"
+               NOT INVALID KEY
+                   DISPLAY "Aluno encontrado: " NOME-ALUNO
+                   DISPLAY "Novo Nome"
+                   ACCEPT NOME-ALUNO
+                   DISPLAY "Nova Idade"
+                   ACCEPT WS-IDADE-TEXTO
+                   DISPLAY "Nova Turma"
+                   ACCEPT TURMA
+
+                   CALL "VALIDARCADASTRO" USING NOME-ALUNO
+                       WS-IDADE-TEXTO WS-STATUS-CADASTRO
+                   IF WS-STATUS-CADASTRO NOT = "V"
+                       DISPLAY "Erro: nome em branco ou idade "
+                           "invalida."
+                       DISPLAY "Modificacao cancelada."
+                   ELSE
+                       MOVE WS-IDADE-TEXTO TO IDADE-ALUNO
+                       REWRITE REGISTRO-ALUNO INVALID KEY
+                           DISPLAY "Erro ao atualizar registro!"
+                       NOT INVALID KEY
+                           DISPLAY "Registro Atualizado"
+                       END-REWRITE
+                   END-IF
+               END-READ
+               CLOSE ARQUIVO-ALUNOS
+           END-IF.
+           PERFORM PRINCIPAL.
+
+       MOSTRAR-PROFESSOR-DO-ALUNO.
+      * Ligacao reversa aluno->professor: MATRICULA-PROFESSOR ja
+      * existe em REGISTRO-ALUNO (adicionada para o req 014); aqui so
+      * falta buscar o nome em professores.idx pela mesma matricula.
+           IF MATRICULA-PROFESSOR = SPACES
+               DISPLAY "Professor Responsavel: nao atribuido"
+           ELSE
+               MOVE MATRICULA-PROFESSOR TO PRO-MATRICULA
+               OPEN INPUT ARQUIVO-PROFESSOR
+               READ ARQUIVO-PROFESSOR KEY IS PRO-MATRICULA
+                   INVALID KEY
+                       DISPLAY "Professor Responsavel: nao encontrado"
+                   NOT INVALID KEY
+                       DISPLAY "Professor Responsavel: " PRO-NOME
+               END-READ
+               CLOSE ARQUIVO-PROFESSOR
+           END-IF.
+
+       ABRIR-ARQUIVO-IO.
+      * Mesmo tratamento de WS-STATUS que PROFINDEXADO ja usa em
+      * ABRIR-ARQUIVO: cria o arquivo na primeira vez (status "35")
+      * e reporta uma mensagem real para os demais casos de erro em
+      * vez de deixar OPEN/WRITE/READ falharem silenciosamente.
+           MOVE "S" TO WS-ARQUIVO-OK.
+           OPEN I-O ARQUIVO-ALUNOS.
+           EVALUATE WS-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQUIVO-ALUNOS
+                   CLOSE ARQUIVO-ALUNOS
+                   OPEN I-O ARQUIVO-ALUNOS
+               WHEN "37"
+                   DISPLAY "Erro: dispositivo nao suporta abertura "
+                       "I-O (verifique permissoes do arquivo)."
+                   MOVE "N" TO WS-ARQUIVO-OK
+               WHEN "41"
+                   DISPLAY "Aviso: arquivo ja estava aberto."
+               WHEN "93"
+                   DISPLAY "Erro: recurso de arquivo indisponivel."
+                   MOVE "N" TO WS-ARQUIVO-OK
+               WHEN OTHER
+                   IF WS-STATUS NOT = "00"
+                       DISPLAY "Erro ao abrir arquivo. STATUS="
+                           WS-STATUS
+                       MOVE "N" TO WS-ARQUIVO-OK
+                   END-IF
+           END-EVALUATE.
+
+       ABRIR-ARQUIVO-LEITURA.
+           MOVE "S" TO WS-ARQUIVO-OK.
            OPEN INPUT ARQUIVO-ALUNOS.
-           MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA.
-           READ ARQUIVO-ALUNOS INVALID KEY
-               DISPLAY "Registro nao encontrado"
-           NOT INVALID KEY
+           EVALUATE WS-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "Nenhum aluno cadastrado ainda."
+                   MOVE "N" TO WS-ARQUIVO-OK
+               WHEN "41"
+                   DISPLAY "Aviso: arquivo ja estava aberto."
+               WHEN OTHER
+                   DISPLAY "Erro ao abrir arquivo. STATUS=" WS-STATUS
+                   MOVE "N" TO WS-ARQUIVO-OK
+           END-EVALUATE.
+
+       LISTAR-ALUNOS.
+      * Varredura sequencial do primeiro registro relativo ate a
+      * marca d'agua alta, listando todos os alunos matriculados.
+           DISPLAY "-------------------".
+           DISPLAY "  Lista de Alunos  ".
+           DISPLAY "-------------------".
+           MOVE ZERO TO WS-TOTAL-LISTADO.
+           MOVE "N" TO WS-FIM-LISTA.
+           PERFORM ABRIR-ARQUIVO-LEITURA.
+           IF WS-ARQUIVO-OK = "S"
+               PERFORM UNTIL WS-FIM-LISTA = "S"
+                   READ ARQUIVO-ALUNOS NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-LISTA
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LISTADO
+                           DISPLAY "Matricula: " MATRICULA-ALUNO
+                               " Nome: " NOME-ALUNO
+                               " Idade: " IDADE-ALUNO
+                               " Turma: " TURMA
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-ALUNOS
                DISPLAY "-------------------"
-               DISPLAY "Aluno encontrado "
-               DISPLAY "Matricula: " WS-MATRICULA
-               DISPLAY "Nome: " WS-NOME
-               DISPLAY "Idade: " WS-IDADE
+               DISPLAY "Total de Alunos: " WS-TOTAL-LISTADO
+           END-IF.
+           PERFORM PRINCIPAL.
+
+       LISTAR-POR-TURMA.
+      * Mesma varredura sequencial de LISTAR-ALUNOS, mas filtrando
+      * pela turma informada, para o boletim de uma unica turma.
+           DISPLAY "-------------------".
+           DISPLAY "Listar por Turma".
+           DISPLAY "-------------------".
+           DISPLAY "Qual turma?".
+           ACCEPT WS-TURMA-BUSCA.
+
+           MOVE ZERO TO WS-TOTAL-LISTADO.
+           MOVE "N" TO WS-FIM-LISTA.
+           PERFORM ABRIR-ARQUIVO-LEITURA.
+           IF WS-ARQUIVO-OK = "S"
+               PERFORM UNTIL WS-FIM-LISTA = "S"
+                   READ ARQUIVO-ALUNOS NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-LISTA
+                       NOT AT END
+                           IF TURMA = WS-TURMA-BUSCA
+                               ADD 1 TO WS-TOTAL-LISTADO
+                               DISPLAY "Matricula: " MATRICULA-ALUNO
+                                   " Nome: " NOME-ALUNO
+                                   " Idade: " IDADE-ALUNO
+                                   " Turma: " TURMA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-ALUNOS
                DISPLAY "-------------------"
-           END-READ.
-           CLOSE ARQUIVO-ALUNOS.
+               DISPLAY "Total de Alunos na Turma: " WS-TOTAL-LISTADO
+           END-IF.
+           PERFORM PRINCIPAL.
+
+       EXCLUIR-ALUNO.
+           DISPLAY "-------------------".
+           DISPLAY "  Excluir Aluno    ".
+           DISPLAY "-------------------".
+           DISPLAY "Informe a Matricula: ".
+           ACCEPT WS-CHAVE-BUSCA.
+
+           PERFORM ABRIR-ARQUIVO-IO.
+           IF WS-ARQUIVO-OK = "S"
+               MOVE WS-CHAVE-BUSCA TO WS-CHAVE-RELATIVA
+               READ ARQUIVO-ALUNOS INVALID KEY
+                   DISPLAY "Erro: Matricula nao encontrada!"
+               NOT INVALID KEY
+                   DISPLAY "Aluno encontrado: " NOME-ALUNO
+                   DISPLAY "Confirma a exclusao? (S/N): "
+                   ACCEPT WS-CONFIRMA
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       DELETE ARQUIVO-ALUNOS INVALID KEY
+                           DISPLAY "Erro ao excluir registro!"
+                       NOT INVALID KEY
+                           DISPLAY "Registro excluido"
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Exclusao cancelada"
+                   END-IF
+               END-READ
+               CLOSE ARQUIVO-ALUNOS
+           END-IF.
            PERFORM PRINCIPAL.
