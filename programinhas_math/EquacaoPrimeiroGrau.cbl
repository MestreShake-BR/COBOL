@@ -1,13 +1,30 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. EQUACAO1GRAU.
            AUTHOR. Alexandre S S Alves.
-           
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ENTRADA ASSIGN TO "equacoes1grau.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-SAIDA ASSIGN TO "equacoes1grau_result.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  ARQUIVO-ENTRADA.
+       01 LINHA-ENTRADA PIC X(40).
 
+       FD  ARQUIVO-SAIDA.
+       01 LINHA-SAIDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MODO  PIC X VALUE SPACE.
        01 A        PIC S9(5)V99.
        01 B        PIC S9(5)V99.
        01 X        PIC S9(7)V99.
+       01 WS-FIM-DO-ARQUIVO PIC X VALUE "N".
+       01 WS-TOTAL-PROCESSADO PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -16,20 +33,66 @@
            DISPLAY "   RESOLVEDOR DE EQUACAO 1o GRAU".
            DISPLAY "   Forma: ax + b = 0".
            DISPLAY "=================================".
+           DISPLAY "Modo (I)nterativo ou (L)ote? ".
+           ACCEPT WS-MODO.
+
+           IF WS-MODO = "L" OR WS-MODO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF.
+
+           STOP RUN.
 
+       PROCESSAR-INTERATIVO.
            DISPLAY "Digite o valor de a: ".
            ACCEPT A.
 
            IF A = 0
                DISPLAY "Nao eh uma equacao de primeiro grau (a = 0)."
-               STOP RUN
+           ELSE
+               DISPLAY "Digite o valor de b: "
+               ACCEPT B
+               COMPUTE X = -B / A
+               DISPLAY "A solucao da equacao eh: X = " X
            END-IF.
 
-           DISPLAY "Digite o valor de b: ".
-           ACCEPT B.
+       PROCESSAR-LOTE.
+           OPEN INPUT ARQUIVO-ENTRADA.
+           OPEN OUTPUT ARQUIVO-SAIDA.
 
-           COMPUTE X = -B / A.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-ENTRADA
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       PERFORM RESOLVER-LINHA-LOTE
+               END-READ
+           END-PERFORM.
 
-           DISPLAY "A solucao da equacao eh: X = " X.
+           CLOSE ARQUIVO-ENTRADA.
+           CLOSE ARQUIVO-SAIDA.
+           DISPLAY "Equacoes processadas: " WS-TOTAL-PROCESSADO.
+           DISPLAY "Relatorio gravado em equacoes1grau_result.txt".
 
-           STOP RUN.
+       RESOLVER-LINHA-LOTE.
+           UNSTRING LINHA-ENTRADA DELIMITED BY ","
+               INTO A B
+           END-UNSTRING.
+           ADD 1 TO WS-TOTAL-PROCESSADO.
+           IF A = 0
+               STRING "a=" A DELIMITED BY SIZE
+                      " b=" B DELIMITED BY SIZE
+                      " -> nao eh equacao de 1o grau (a=0)"
+                          DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               END-STRING
+           ELSE
+               COMPUTE X = -B / A
+               STRING "a=" A DELIMITED BY SIZE
+                      " b=" B DELIMITED BY SIZE
+                      " -> X=" X DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               END-STRING
+           END-IF.
+           WRITE LINHA-SAIDA.
