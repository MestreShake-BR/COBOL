@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RAIZESQUAD.
+           AUTHOR. Alexandre S S Alves.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-A         PIC S9(5)V99.
+       01 LK-B         PIC S9(5)V99.
+       01 LK-C         PIC S9(5)V99.
+       01 LK-DELTA     PIC S9(7)V99.
+       01 LK-TIPO      PIC X.
+       01 LK-RAIZ1     PIC S9(7)V99.
+       01 LK-RAIZ2     PIC S9(7)V99.
+
+       PROCEDURE DIVISION USING LK-A LK-B LK-C
+           LK-DELTA LK-TIPO LK-RAIZ1 LK-RAIZ2.
+       PRINCIPAL.
+
+           COMPUTE LK-DELTA = LK-B * LK-B - 4 * LK-A * LK-C.
+
+           IF LK-DELTA > 0
+      * Duas raizes reais distintas
+               MOVE "R" TO LK-TIPO
+               COMPUTE LK-RAIZ1 =
+                   (-LK-B + FUNCTION SQRT(LK-DELTA)) / (2 * LK-A)
+               COMPUTE LK-RAIZ2 =
+                   (-LK-B - FUNCTION SQRT(LK-DELTA)) / (2 * LK-A)
+           ELSE
+               IF LK-DELTA = 0
+      * Raiz real unica
+                   MOVE "U" TO LK-TIPO
+                   COMPUTE LK-RAIZ1 = -LK-B / (2 * LK-A)
+                   MOVE LK-RAIZ1 TO LK-RAIZ2
+               ELSE
+      * Raizes complexas: LK-RAIZ1 = parte real, LK-RAIZ2 = parte
+      * imaginaria (magnitude), com sinal X1 = +i e X2 = -i
+                   MOVE "C" TO LK-TIPO
+                   COMPUTE LK-RAIZ1 = -LK-B / (2 * LK-A)
+                   COMPUTE LK-RAIZ2 =
+                       FUNCTION SQRT(-LK-DELTA) / (2 * LK-A)
+               END-IF
+           END-IF.
+
+           GOBACK.
