@@ -6,10 +6,13 @@
 
        01 A         PIC S9(5)V99.
        01 B         PIC S9(5)V99.
-       01 C         PIC S9(5)V99.
+       01 COEF-C    PIC S9(5)V99.
        01 DELTA     PIC S9(7)V99.
+       01 WS-TIPO   PIC X.
        01 RAIZ1     PIC S9(7)V99.
        01 RAIZ2     PIC S9(7)V99.
+       01 RAIZ-REAL PIC S9(7)V99.
+       01 RAIZ-IMAG PIC S9(7)V99.
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -31,16 +34,20 @@
            ACCEPT B.
 
            DISPLAY "Digite o valor de c: ".
-           ACCEPT C.
+           ACCEPT COEF-C.
 
-           COMPUTE DELTA = B * B - 4 * A * C.
+           CALL "RAIZESQUAD" USING A, B, COEF-C, DELTA, WS-TIPO,
+               RAIZ1, RAIZ2.
 
-           IF DELTA < 0
-               DISPLAY "Nao existem raizes reais."
+           IF WS-TIPO = "C"
+               MOVE RAIZ1 TO RAIZ-REAL
+               MOVE RAIZ2 TO RAIZ-IMAG
+               DISPLAY "Nao existem raizes reais. Raizes complexas:"
+               DISPLAY "X1 = " RAIZ-REAL " + " RAIZ-IMAG "i"
+               DISPLAY "X2 = " RAIZ-REAL " - " RAIZ-IMAG "i"
            ELSE
-               COMPUTE RAIZ1 = (-B + FUNCTION SQRT(DELTA)) / (2 * A)
-               COMPUTE RAIZ2 = (-B - FUNCTION SQRT(DELTA)) / (2 * A)
-               DISPLAY "As raizes da equacao sao: ".
-               DISPLAY "X1 = " RAIZ1.
-               DISPLAY "X2 = " RAIZ2.
+               DISPLAY "As raizes da equacao sao: "
+               DISPLAY "X1 = " RAIZ1
+               DISPLAY "X2 = " RAIZ2
+           END-IF.
            STOP RUN.
