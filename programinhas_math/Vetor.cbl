@@ -2,9 +2,25 @@
            PROGRAM-ID. VETOR.
            AUTHOR. Alexandre S S Alves.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-VETORES ASSIGN TO "vetores.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-RESULTADO ASSIGN TO "vetores_result.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-VETORES.
+       01 LINHA-VETOR PIC X(40).
+
+       FD  ARQUIVO-RESULTADO.
+       01 LINHA-RESULTADO PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-MODO   PIC X VALUE SPACE.
        01 X         PIC S9(5)V99.
        01 Y         PIC S9(5)V99.
        01 MODULO    PIC S9(7)V99.
@@ -14,39 +30,204 @@
        01 ESPACOS   PIC X(80).  *> Linha de até 80 espaços
        01 LINHA     PIC X(100).
 
+       01 WS-CALC-X       PIC S9(5)V99.
+       01 WS-CALC-Y       PIC S9(5)V99.
+       01 WS-CALC-ANGULO  PIC S9(7)V99.
+
+       01 WS-OUTRO-VETOR  PIC X VALUE "N".
+       01 X2              PIC S9(5)V99.
+       01 Y2              PIC S9(5)V99.
+       01 MODULO2         PIC S9(7)V99.
+       01 ANGULO2         PIC S9(7)V99.
+       01 WS-PRODUTO-ESCALAR PIC S9(7)V99.
+       01 WS-DX            PIC S9(5)V99.
+       01 WS-DY            PIC S9(5)V99.
+       01 WS-MODULO-DIF    PIC S9(7)V99.
+       01 WS-ANGULO-DIF    PIC S9(7)V99.
+
+       01 WS-FIM-DO-ARQUIVO PIC X VALUE "N".
+       01 WS-TOTAL-VETORES  PIC 9(3) VALUE ZERO.
+       01 WS-SOMA-X          PIC S9(7)V99 VALUE ZERO.
+       01 WS-SOMA-Y          PIC S9(7)V99 VALUE ZERO.
+       01 WS-MODULO-RESULT   PIC S9(7)V99.
+       01 WS-ANGULO-RESULT   PIC S9(7)V99.
+
        PROCEDURE DIVISION.
        PRINCIPAL.
 
            DISPLAY "=================================".
            DISPLAY "      CALCULO DE VETOR 2D".
            DISPLAY "=================================".
+           DISPLAY "Modo (I)nterativo ou (L)ote? ".
+           ACCEPT WS-MODO.
+
+           IF WS-MODO = "L" OR WS-MODO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF.
+
+           STOP RUN.
 
+       PROCESSAR-INTERATIVO.
            DISPLAY "Digite a coordenada X: ".
            ACCEPT X.
 
            DISPLAY "Digite a coordenada Y: ".
            ACCEPT Y.
 
-      * Calcula modulo
+           MOVE X TO WS-CALC-X.
+           MOVE Y TO WS-CALC-Y.
+           PERFORM CALCULAR-MODULO-ANGULO.
+           MOVE WS-CALC-ANGULO TO ANGULO.
            COMPUTE MODULO = FUNCTION SQRT(X * X + Y * Y).
 
-      * Calcula angulo em graus (aprox)
-           IF X = 0
-               IF Y > 0
-                   MOVE 90 TO ANGULO
-               ELSE
-                   MOVE 270 TO ANGULO
-               END-IF
+           DISPLAY "Modulo do vetor: " MODULO.
+           DISPLAY "Angulo do vetor (graus): " ANGULO.
+
+           PERFORM DESENHAR-VETOR.
+
+           DISPLAY "Deseja informar um segundo vetor (S/N)? ".
+           ACCEPT WS-OUTRO-VETOR.
+
+           IF WS-OUTRO-VETOR = "S" OR WS-OUTRO-VETOR = "s"
+               PERFORM PROCESSAR-SEGUNDO-VETOR
+           END-IF.
+
+       PROCESSAR-SEGUNDO-VETOR.
+           DISPLAY "Digite a coordenada X do segundo vetor: ".
+           ACCEPT X2.
+
+           DISPLAY "Digite a coordenada Y do segundo vetor: ".
+           ACCEPT Y2.
+
+           MOVE X2 TO WS-CALC-X.
+           MOVE Y2 TO WS-CALC-Y.
+           PERFORM CALCULAR-MODULO-ANGULO.
+           MOVE WS-CALC-ANGULO TO ANGULO2.
+           COMPUTE MODULO2 = FUNCTION SQRT(X2 * X2 + Y2 * Y2).
+
+           DISPLAY "Modulo do segundo vetor: " MODULO2.
+           DISPLAY "Angulo do segundo vetor (graus): " ANGULO2.
+
+      * Produto escalar entre os dois vetores
+           COMPUTE WS-PRODUTO-ESCALAR = X * X2 + Y * Y2.
+           DISPLAY "Produto escalar: " WS-PRODUTO-ESCALAR.
+
+      * Vetor diferenca (vetor1 - vetor2)
+           COMPUTE WS-DX = X - X2.
+           COMPUTE WS-DY = Y - Y2.
+           MOVE WS-DX TO WS-CALC-X.
+           MOVE WS-DY TO WS-CALC-Y.
+           PERFORM CALCULAR-MODULO-ANGULO.
+           MOVE WS-CALC-ANGULO TO WS-ANGULO-DIF.
+           COMPUTE WS-MODULO-DIF = FUNCTION SQRT(WS-DX * WS-DX +
+               WS-DY * WS-DY).
+
+           DISPLAY "Vetor diferenca (V1 - V2): X=" WS-DX " Y=" WS-DY.
+           DISPLAY "Modulo da diferenca: " WS-MODULO-DIF.
+           DISPLAY "Angulo da diferenca (graus): " WS-ANGULO-DIF.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT ARQUIVO-VETORES.
+           OPEN OUTPUT ARQUIVO-RESULTADO.
+
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO = "S"
+               READ ARQUIVO-VETORES
+                   AT END
+                       MOVE "S" TO WS-FIM-DO-ARQUIVO
+                   NOT AT END
+                       PERFORM PROCESSAR-LINHA-LOTE
+               END-READ
+           END-PERFORM.
+
+           COMPUTE WS-MODULO-RESULT = FUNCTION SQRT(WS-SOMA-X *
+               WS-SOMA-X + WS-SOMA-Y * WS-SOMA-Y).
+           MOVE WS-SOMA-X TO WS-CALC-X.
+           MOVE WS-SOMA-Y TO WS-CALC-Y.
+           PERFORM CALCULAR-MODULO-ANGULO.
+           MOVE WS-CALC-ANGULO TO WS-ANGULO-RESULT.
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "RESULTANTE: X=" DELIMITED BY SIZE
+                  WS-SOMA-X DELIMITED BY SIZE
+                  " Y=" DELIMITED BY SIZE
+                  WS-SOMA-Y DELIMITED BY SIZE
+                  " MODULO=" DELIMITED BY SIZE
+                  WS-MODULO-RESULT DELIMITED BY SIZE
+                  " ANGULO=" DELIMITED BY SIZE
+                  WS-ANGULO-RESULT DELIMITED BY SIZE
+               INTO LINHA-RESULTADO
+           END-STRING.
+           WRITE LINHA-RESULTADO.
+
+           CLOSE ARQUIVO-VETORES.
+           CLOSE ARQUIVO-RESULTADO.
+
+           DISPLAY "Vetores lidos: " WS-TOTAL-VETORES.
+           DISPLAY "Vetor resultante: X=" WS-SOMA-X " Y=" WS-SOMA-Y.
+           DISPLAY "Modulo da resultante: " WS-MODULO-RESULT.
+           DISPLAY "Angulo da resultante (graus): " WS-ANGULO-RESULT.
+           DISPLAY "Relatorio gravado em vetores_result.txt".
+
+       PROCESSAR-LINHA-LOTE.
+           UNSTRING LINHA-VETOR DELIMITED BY ","
+               INTO X Y
+           END-UNSTRING.
+           ADD 1 TO WS-TOTAL-VETORES.
+           ADD X TO WS-SOMA-X.
+           ADD Y TO WS-SOMA-Y.
+
+           MOVE X TO WS-CALC-X.
+           MOVE Y TO WS-CALC-Y.
+           PERFORM CALCULAR-MODULO-ANGULO.
+           MOVE WS-CALC-ANGULO TO ANGULO.
+           COMPUTE MODULO = FUNCTION SQRT(X * X + Y * Y).
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "Vetor " DELIMITED BY SIZE
+                  WS-TOTAL-VETORES DELIMITED BY SIZE
+                  ": X=" DELIMITED BY SIZE
+                  X DELIMITED BY SIZE
+                  " Y=" DELIMITED BY SIZE
+                  Y DELIMITED BY SIZE
+                  " MODULO=" DELIMITED BY SIZE
+                  MODULO DELIMITED BY SIZE
+                  " ANGULO=" DELIMITED BY SIZE
+                  ANGULO DELIMITED BY SIZE
+               INTO LINHA-RESULTADO
+           END-STRING.
+           WRITE LINHA-RESULTADO.
+
+      * Calcula modulo e angulo (quatro quadrantes) de WS-CALC-X/Y,
+      * devolvendo o angulo em WS-CALC-ANGULO. Usado tanto no modo
+      * interativo quanto no modo lote para evitar duplicar a logica.
+       CALCULAR-MODULO-ANGULO.
+           IF WS-CALC-X = 0 AND WS-CALC-Y = 0
+               MOVE 0 TO WS-CALC-ANGULO
            ELSE
-               COMPUTE ANGULO = FUNCTION ATAN(Y / X) * 180 / 3.1416
-               IF X < 0
-                   ADD 180 TO ANGULO
+               IF WS-CALC-X = 0
+                   IF WS-CALC-Y > 0
+                       MOVE 90 TO WS-CALC-ANGULO
+                   ELSE
+                       MOVE 270 TO WS-CALC-ANGULO
+                   END-IF
+               ELSE
+                   COMPUTE WS-CALC-ANGULO =
+                       FUNCTION ATAN(WS-CALC-Y / WS-CALC-X)
+                           * 180 / 3.1416
+                   EVALUATE TRUE
+                       WHEN WS-CALC-X > 0 AND WS-CALC-Y < 0
+      * ATAN devolve um angulo negativo no 4o quadrante
+                           ADD 360 TO WS-CALC-ANGULO
+                       WHEN WS-CALC-X < 0
+      * 2o e 3o quadrantes: soma meia volta ao angulo de ATAN
+                           ADD 180 TO WS-CALC-ANGULO
+                   END-EVALUATE
                END-IF
            END-IF.
 
-           DISPLAY "Modulo do vetor: " MODULO.
-           DISPLAY "Angulo do vetor (graus): " ANGULO.
-
+       DESENHAR-VETOR.
       * Desenho ASCII do vetor
            DISPLAY "Curva do vetor aproximada:".
 
@@ -67,5 +248,3 @@
                MOVE "*" TO LINHA(POS + 1:1)  *> Coloca * na posicao correta
                DISPLAY LINHA
            END-PERFORM.
-
-           STOP RUN.
