@@ -6,8 +6,11 @@
 
        01 A         PIC S9(5)V99.
        01 B         PIC S9(5)V99.
-       01 C         PIC S9(5)V99.
+       01 COEF-C    PIC S9(5)V99.
        01 DELTA     PIC S9(7)V99.
+       01 WS-TIPO   PIC X.
+       01 RAIZ1     PIC S9(7)V99.
+       01 RAIZ2     PIC S9(7)V99.
        01 RAIZ-REAL PIC S9(7)V99.
        01 RAIZ-IMAG PIC S9(7)V99.
 
@@ -31,29 +34,26 @@
            ACCEPT B.
 
            DISPLAY "Digite o valor de c: ".
-           ACCEPT C.
+           ACCEPT COEF-C.
 
-           COMPUTE DELTA = B * B - 4 * A * C.
+           CALL "RAIZESQUAD" USING A, B, COEF-C, DELTA, WS-TIPO,
+               RAIZ1, RAIZ2.
 
-           IF DELTA > 0
+           EVALUATE WS-TIPO
+               WHEN "R"
       * Duas raizes reais distintas
-               COMPUTE RAIZ-REAL = (-B + FUNCTION SQRT(DELTA)) / (2 * A)
-               DISPLAY "X1 = " RAIZ-REAL
-               COMPUTE RAIZ-REAL = (-B - FUNCTION SQRT(DELTA)) / (2 * A)
-               DISPLAY "X2 = " RAIZ-REAL
-           ELSE
-               IF DELTA = 0
+                   DISPLAY "X1 = " RAIZ1
+                   DISPLAY "X2 = " RAIZ2
+               WHEN "U"
       * Raiz real unica
-                   COMPUTE RAIZ-REAL = -B / (2 * A)
-                   DISPLAY "Raiz unica: X = " RAIZ-REAL
-               ELSE
+                   DISPLAY "Raiz unica: X = " RAIZ1
+               WHEN "C"
       * Raizes complexas
-                   COMPUTE RAIZ-REAL = -B / (2 * A)
-                   COMPUTE RAIZ-IMAG = FUNCTION SQRT(-DELTA) / (2 * A)
+                   MOVE RAIZ1 TO RAIZ-REAL
+                   MOVE RAIZ2 TO RAIZ-IMAG
                    DISPLAY "Raizes complexas:"
                    DISPLAY "X1 = " RAIZ-REAL " + " RAIZ-IMAG "i"
                    DISPLAY "X2 = " RAIZ-REAL " - " RAIZ-IMAG "i"
-               END-IF
-           END-IF.
+           END-EVALUATE.
 
            STOP RUN.
