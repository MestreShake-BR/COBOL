@@ -1,16 +1,27 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. NUMEROSPRIMOS.
            AUTHOR. Alexandre S S Alves.
-           
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PRIMOS ASSIGN TO "primos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PRIMOS.
+       01 LINHA-PRIMO PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01 LIMITE            PIC 9(5).
        01 NUM               PIC 9(5).
        01 DIVISOR           PIC 9(5).
-       01 RESTO             PIC 9(5).
        01 RAIZ              PIC 9(5).
-       01 EH-PRIMO          PIC X VALUE "S".
+       01 WS-TOTAL-PRIMOS   PIC 9(5) VALUE ZERO.
+       01 WS-CRIVO-TAB.
+           05 WS-MARCA PIC 9 OCCURS 99999 TIMES.
 
        PROCEDURE DIVISION.
        PRINCIPAL.
@@ -26,26 +37,53 @@
                STOP RUN
            END-IF.
 
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > LIMITE
-
-               MOVE "S" TO EH-PRIMO
+           OPEN OUTPUT ARQUIVO-PRIMOS.
 
-      * Testa divisores apenas até a raiz de NUM
-               COMPUTE RAIZ = FUNCTION INTEGER(FUNCTION SQRT(NUM))
+           PERFORM MONTAR-CRIVO.
 
-               PERFORM VARYING DIVISOR FROM 2 BY 1
-                   UNTIL DIVISOR > RAIZ OR EH-PRIMO = "N"
-                   COMPUTE RESTO = FUNCTION MOD(NUM DIVISOR)
-                   IF RESTO = 0
-                       MOVE "N" TO EH-PRIMO
-                   END-IF
-               END-PERFORM
-
-      * Só exibe se for primo
-               IF EH-PRIMO = "S"
+           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > LIMITE
+      * Só exibe se o crivo marcou como primo
+               IF WS-MARCA(NUM) = 1
                    DISPLAY NUM " E PRIMO"
+                   MOVE SPACES TO LINHA-PRIMO
+                   STRING NUM DELIMITED BY SIZE
+                          " E PRIMO" DELIMITED BY SIZE
+                       INTO LINHA-PRIMO
+                   END-STRING
+                   WRITE LINHA-PRIMO
+                   ADD 1 TO WS-TOTAL-PRIMOS
                END-IF
-
            END-PERFORM.
 
+           MOVE SPACES TO LINHA-PRIMO.
+           STRING WS-TOTAL-PRIMOS DELIMITED BY SIZE
+                  " primos encontrados entre 2 e " DELIMITED BY SIZE
+                  LIMITE DELIMITED BY SIZE
+               INTO LINHA-PRIMO
+           END-STRING.
+           WRITE LINHA-PRIMO.
+           CLOSE ARQUIVO-PRIMOS.
+
+           DISPLAY WS-TOTAL-PRIMOS
+               " primos encontrados entre 2 e " LIMITE.
+
            STOP RUN.
+
+       MONTAR-CRIVO.
+      * Crivo de Eratostenes: marca 1 = candidato a primo,
+      * 0 = composto. Evita repetir divisoes para cada NUM.
+           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > LIMITE
+               MOVE 1 TO WS-MARCA(NUM)
+           END-PERFORM.
+
+           COMPUTE RAIZ = FUNCTION INTEGER(FUNCTION SQRT(LIMITE)).
+
+           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > RAIZ
+               IF WS-MARCA(NUM) = 1
+                   COMPUTE DIVISOR = NUM * NUM
+                   PERFORM UNTIL DIVISOR > LIMITE
+                       MOVE 0 TO WS-MARCA(DIVISOR)
+                       ADD NUM TO DIVISOR
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
