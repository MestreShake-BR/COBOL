@@ -7,6 +7,7 @@
 
        01 RAIO           PIC 9(5)V99.
        01 CIRC           PIC 9(7)V99.
+       01 AREA-CIRC      PIC 9(9)V99.
        01 PI             PIC 9V99 VALUE 3.14.
 
        PROCEDURE DIVISION.
@@ -19,7 +20,9 @@
            ACCEPT RAIO.
 
            COMPUTE CIRC = 2 * PI * RAIO.
+           COMPUTE AREA-CIRC = PI * RAIO * RAIO.
 
            DISPLAY "A circunferencia do circulo eh: " CIRC.
+           DISPLAY "A area do circulo eh: " AREA-CIRC.
 
            STOP RUN.
