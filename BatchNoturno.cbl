@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BATCHNOTURNO.
+           AUTHOR. Alexandre S S Alves.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-LOG ASSIGN TO "batch_noturno.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-LOG.
+       01 LINHA-LOG PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-HORA       PIC X(20).
+       01 WS-ETAPA           PIC X(40).
+       01 WS-STATUS-RETORNO  PIC 9(4).
+       01 WS-NOME-ARQUIVO-CSV PIC X(100) VALUE "entrada.csv".
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN OUTPUT ARQUIVO-LOG.
+           PERFORM REGISTRAR-INICIO-LOTE.
+
+      * Etapa 1: importa o CSV do dia, que ja calcula MEDIA e
+      * RESULTADO para cada aluno importado (LerCSV.cbl). Usa o
+      * ponto de entrada CSV-BATCH em vez de CALL "CSV" direto: o
+      * PRINCIPAL de CSV.cbl pede o nome do arquivo por ACCEPT, o
+      * que travaria uma execucao noturna sem operador.
+           MOVE "IMPORTACAO CSV / CALCULO DE MEDIA" TO WS-ETAPA.
+           PERFORM REGISTRAR-INICIO-ETAPA.
+           CALL "CSV-BATCH" USING WS-NOME-ARQUIVO-CSV.
+           MOVE RETURN-CODE TO WS-STATUS-RETORNO.
+           PERFORM REGISTRAR-FIM-ETAPA.
+
+      * Etapa 2: atualiza o boletim da turma a partir do
+      * ALUNOS.DATA recem importado (RelatorioTurma.cbl)
+           MOVE "ATUALIZACAO DO BOLETIM DA TURMA" TO WS-ETAPA.
+           PERFORM REGISTRAR-INICIO-ETAPA.
+           CALL "RELATORIOTURMA".
+           MOVE RETURN-CODE TO WS-STATUS-RETORNO.
+           PERFORM REGISTRAR-FIM-ETAPA.
+
+      * Etapa 3: atualizacao do quadro de professores
+      * (RelatorioProfessores.cbl)
+           MOVE "ATUALIZACAO DO QUADRO DE PROFESSORES" TO WS-ETAPA.
+           PERFORM REGISTRAR-INICIO-ETAPA.
+           CALL "RELATORIOPROFESSORES".
+           MOVE RETURN-CODE TO WS-STATUS-RETORNO.
+           PERFORM REGISTRAR-FIM-ETAPA.
+
+           PERFORM REGISTRAR-FIM-LOTE.
+           CLOSE ARQUIVO-LOG.
+
+           DISPLAY "Lote noturno concluido. Log em batch_noturno.log".
+
+           STOP RUN.
+
+       REGISTRAR-INICIO-LOTE.
+           PERFORM CAPTURAR-DATA-HORA.
+           MOVE SPACES TO LINHA-LOG.
+           STRING "=== LOTE NOTURNO INICIADO EM " DELIMITED BY SIZE
+                  WS-DATA-HORA DELIMITED BY SIZE
+                  " ===" DELIMITED BY SIZE
+               INTO LINHA-LOG
+           END-STRING.
+           WRITE LINHA-LOG.
+
+       REGISTRAR-FIM-LOTE.
+           PERFORM CAPTURAR-DATA-HORA.
+           MOVE SPACES TO LINHA-LOG.
+           STRING "=== LOTE NOTURNO FINALIZADO EM " DELIMITED BY SIZE
+                  WS-DATA-HORA DELIMITED BY SIZE
+                  " ===" DELIMITED BY SIZE
+               INTO LINHA-LOG
+           END-STRING.
+           WRITE LINHA-LOG.
+
+       REGISTRAR-INICIO-ETAPA.
+           PERFORM CAPTURAR-DATA-HORA.
+           MOVE SPACES TO LINHA-LOG.
+           STRING "Etapa " DELIMITED BY SIZE
+                  WS-ETAPA DELIMITED BY SIZE
+                  " - INICIO EM " DELIMITED BY SIZE
+                  WS-DATA-HORA DELIMITED BY SIZE
+               INTO LINHA-LOG
+           END-STRING.
+           WRITE LINHA-LOG.
+
+       REGISTRAR-FIM-ETAPA.
+           PERFORM CAPTURAR-DATA-HORA.
+           MOVE SPACES TO LINHA-LOG.
+           STRING "Etapa " DELIMITED BY SIZE
+                  WS-ETAPA DELIMITED BY SIZE
+                  " - FIM EM " DELIMITED BY SIZE
+                  WS-DATA-HORA DELIMITED BY SIZE
+                  " STATUS=" DELIMITED BY SIZE
+                  WS-STATUS-RETORNO DELIMITED BY SIZE
+               INTO LINHA-LOG
+           END-STRING.
+           WRITE LINHA-LOG.
+
+       CAPTURAR-DATA-HORA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
